@@ -0,0 +1,14 @@
+      *> PARMFILE.cpy
+      *> Single control record maintained by operations on the
+      *> PARM-FILE VSAM KSDS (key PF-PARM-ID). Lets operations flip
+      *> HELLO processing modes for a run without a recompile.
+       01 PF-RECORD.
+          05 PF-PARM-ID               PIC X(08).
+          05 PF-ROUTING-MODE          PIC 9(01).
+             88 PF-ROUTING-NORMAL         VALUE 0.
+             88 PF-ROUTING-FORCE-SPECIAL  VALUE 9.
+          05 PF-SIMULATION-FLAG       PIC X(01).
+             88 PF-SIMULATION-ON          VALUE 'Y'.
+             88 PF-SIMULATION-OFF         VALUE 'N'.
+          05 PF-RETENTION-DAYS        PIC 9(03).
+          05 FILLER                   PIC X(67).
