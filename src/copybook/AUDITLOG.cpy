@@ -0,0 +1,24 @@
+      *> AUDITLOG.cpy
+      *> Record layout for the AUDIT-LOG file. Physically a VSAM ESDS
+      *> so both the HELLO CICS transaction (append via EXEC CICS
+      *> WRITE) and the offline batch jobs (read sequentially via a
+      *> plain COBOL SELECT) see the same dataset.
+       01 AL-RECORD.
+          05 AL-TRANS-ID              PIC X(04).
+          05 AL-TASK-ID               PIC 9(07).
+          05 AL-TERMINAL-ID           PIC X(04).
+          05 AL-TIMESTAMP.
+             10 AL-DATE               PIC 9(08).
+             10 AL-TIME               PIC 9(08).
+          05 AL-CONDITION-CODE        PIC X(08).
+             88 AL-COND-DUPKEY            VALUE 'DUPKEY'.
+             88 AL-COND-NOTFND            VALUE 'NOTFND'.
+             88 AL-COND-ERROR             VALUE 'ERROR'.
+             88 AL-COND-IOERR             VALUE 'IOERR'.
+             88 AL-COND-NOSPACE           VALUE 'NOSPACE'.
+             88 AL-COND-DISASTER          VALUE 'DISASTER'.
+             88 AL-COND-LENGERR           VALUE 'LENGERR'.
+          05 AL-KEY-VALUE             PIC X(10).
+          05 AL-EXPECTED-LENGTH       PIC 9(05).
+          05 AL-ACTUAL-LENGTH         PIC 9(05).
+          05 FILLER                   PIC X(10).
