@@ -0,0 +1,17 @@
+      *> CUSTMAS.cpy
+      *> Record layout for the CUSTOMER-MASTER VSAM KSDS.
+      *> Primary key is CM-ACCOUNT-NO. CM-TAX-ID is a business key
+      *> carried in the record but not enforced unique by the KSDS
+      *> key itself (see RECONDUP for the duplicate scan against it).
+       01 CM-RECORD.
+          05 CM-KEY.
+             10 CM-ACCOUNT-NO         PIC 9(10).
+          05 CM-TAX-ID                PIC 9(09).
+          05 CM-CUSTOMER-NAME         PIC X(30).
+          05 CM-HANDLING-CODE         PIC X(01).
+             88 CM-NORMAL-HANDLING        VALUE 'N'.
+             88 CM-SPECIAL-HANDLING       VALUE 'S'.
+          05 CM-STATUS-FLAG           PIC X(01).
+             88 CM-STATUS-ACTIVE          VALUE 'A'.
+             88 CM-STATUS-CLOSED          VALUE 'C'.
+          05 FILLER                   PIC X(37).
