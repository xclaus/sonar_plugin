@@ -0,0 +1,13 @@
+      *> CHKPT.cpy
+      *> Restart checkpoint record. Written just ahead of a ROLLBACK
+      *> so operations can resume the unit of work from the last key
+      *> processed instead of reprocessing everything upstream of it.
+       01 CK-RECORD.
+          05 CK-TRANS-ID              PIC X(04).
+          05 CK-TASK-ID               PIC 9(07).
+          05 CK-LAST-KEY              PIC X(10).
+          05 CK-CONDITION-CODE        PIC X(08).
+          05 CK-TIMESTAMP.
+             10 CK-DATE               PIC 9(08).
+             10 CK-TIME               PIC 9(08).
+          05 FILLER                   PIC X(20).
