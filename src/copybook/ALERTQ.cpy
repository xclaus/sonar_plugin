@@ -0,0 +1,15 @@
+      *> ALERTQ.cpy
+      *> Record layout for the ALERTQ transient data queue that feeds
+      *> the ops dashboard. Replaces the old WRITE OPERATOR console
+      *> alert, which nobody has watched in years.
+       01 AQ-RECORD.
+          05 AQ-CONDITION-CODE        PIC X(08).
+          05 AQ-SEVERITY-CODE         PIC X(01).
+             88 AQ-SEV-LOW                VALUE '1'.
+             88 AQ-SEV-MEDIUM             VALUE '2'.
+             88 AQ-SEV-HIGH               VALUE '3'.
+          05 AQ-TRANS-ID              PIC X(04).
+          05 AQ-TASK-ID               PIC 9(07).
+          05 AQ-KEY-VALUE             PIC X(10).
+          05 AQ-TEXT                  PIC X(40).
+          05 FILLER                   PIC X(10).
