@@ -0,0 +1,18 @@
+      *> AUDHIST.cpy
+      *> Compressed history record written by AUDARCH when it
+      *> archives AUDIT-LOG records past the retention window. Same
+      *> fields as AL-RECORD (AUDITLOG.cpy) but with the numeric
+      *> fields repacked as COMP-3 instead of display, so the history
+      *> file takes noticeably less space per record than the live
+      *> log it was purged from.
+       01 AH-RECORD.
+          05 AH-TRANS-ID              PIC X(04).
+          05 AH-TASK-ID               PIC 9(07) COMP-3.
+          05 AH-TERMINAL-ID           PIC X(04).
+          05 AH-TIMESTAMP.
+             10 AH-DATE               PIC 9(08) COMP-3.
+             10 AH-TIME               PIC 9(08) COMP-3.
+          05 AH-CONDITION-CODE        PIC X(08).
+          05 AH-KEY-VALUE             PIC X(10).
+          05 AH-EXPECTED-LENGTH       PIC 9(05) COMP-3.
+          05 AH-ACTUAL-LENGTH         PIC 9(05) COMP-3.
