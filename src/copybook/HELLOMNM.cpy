@@ -0,0 +1,476 @@
+      *> HELLOMNM.cpy
+      *> Symbolic map for the HELLOM1 map (HELLOMNT mapset), hand-
+      *> built in the same layout BMS assembly normally generates -
+      *> an input (I) structure and a matching output (O) structure,
+      *> each giving every DFHMDF field in HELLOMNT.bms its own
+      *> length/flag/attribute/data slot, in the exact order the
+      *> fields are defined in the mapset (TITLE1, DATEF, TIMEF,
+      *> HDRLINE, then SEL/TRN/TSK/TRM/DTE/TIM/CND/KEY per row 1-5,
+      *> then MSGF, INSTF). Protected constant fields (TITLE1,
+      *> HDRLINE, INSTF) get a slot the same as any other field even
+      *> though the program never moves data to or from them - BMS
+      *> allocates one regardless of ATTRB, and leaving it out would
+      *> shift every field behind it to the wrong offset.
+       01  HELLOM1I.
+           05 TITLE1L                 PIC S9(4) COMP.
+           05 TITLE1F                 PIC X.
+           05 FILLER REDEFINES TITLE1F PIC X.
+           05 TITLE1A                 PIC X.
+           05 TITLE1I                 PIC X(40).
+           05 DATEFL                  PIC S9(4) COMP.
+           05 DATEFF                  PIC X.
+           05 FILLER REDEFINES DATEFF PIC X.
+           05 DATEFA                  PIC X.
+           05 DATEFI                  PIC X(08).
+           05 TIMEFL                  PIC S9(4) COMP.
+           05 TIMEFF                  PIC X.
+           05 FILLER REDEFINES TIMEFF PIC X.
+           05 TIMEFA                  PIC X.
+           05 TIMEFI                  PIC X(08).
+           05 HDRLINEL                PIC S9(4) COMP.
+           05 HDRLINEF                PIC X.
+           05 FILLER REDEFINES HDRLINEF PIC X.
+           05 HDRLINEA                PIC X.
+           05 HDRLINEI                PIC X(78).
+           05 SEL1L                   PIC S9(4) COMP.
+           05 SEL1F                   PIC X.
+           05 FILLER REDEFINES SEL1F  PIC X.
+           05 SEL1A                   PIC X.
+           05 SEL1I                   PIC X(01).
+           05 TRN1L                   PIC S9(4) COMP.
+           05 TRN1F                   PIC X.
+           05 FILLER REDEFINES TRN1F  PIC X.
+           05 TRN1A                   PIC X.
+           05 TRN1I                   PIC X(04).
+           05 TSK1L                   PIC S9(4) COMP.
+           05 TSK1F                   PIC X.
+           05 FILLER REDEFINES TSK1F  PIC X.
+           05 TSK1A                   PIC X.
+           05 TSK1I                   PIC X(07).
+           05 TRM1L                   PIC S9(4) COMP.
+           05 TRM1F                   PIC X.
+           05 FILLER REDEFINES TRM1F  PIC X.
+           05 TRM1A                   PIC X.
+           05 TRM1I                   PIC X(04).
+           05 DTE1L                   PIC S9(4) COMP.
+           05 DTE1F                   PIC X.
+           05 FILLER REDEFINES DTE1F  PIC X.
+           05 DTE1A                   PIC X.
+           05 DTE1I                   PIC X(08).
+           05 TIM1L                   PIC S9(4) COMP.
+           05 TIM1F                   PIC X.
+           05 FILLER REDEFINES TIM1F  PIC X.
+           05 TIM1A                   PIC X.
+           05 TIM1I                   PIC X(08).
+           05 CND1L                   PIC S9(4) COMP.
+           05 CND1F                   PIC X.
+           05 FILLER REDEFINES CND1F  PIC X.
+           05 CND1A                   PIC X.
+           05 CND1I                   PIC X(08).
+           05 KEY1L                   PIC S9(4) COMP.
+           05 KEY1F                   PIC X.
+           05 FILLER REDEFINES KEY1F  PIC X.
+           05 KEY1A                   PIC X.
+           05 KEY1I                   PIC X(10).
+           05 SEL2L                   PIC S9(4) COMP.
+           05 SEL2F                   PIC X.
+           05 FILLER REDEFINES SEL2F  PIC X.
+           05 SEL2A                   PIC X.
+           05 SEL2I                   PIC X(01).
+           05 TRN2L                   PIC S9(4) COMP.
+           05 TRN2F                   PIC X.
+           05 FILLER REDEFINES TRN2F  PIC X.
+           05 TRN2A                   PIC X.
+           05 TRN2I                   PIC X(04).
+           05 TSK2L                   PIC S9(4) COMP.
+           05 TSK2F                   PIC X.
+           05 FILLER REDEFINES TSK2F  PIC X.
+           05 TSK2A                   PIC X.
+           05 TSK2I                   PIC X(07).
+           05 TRM2L                   PIC S9(4) COMP.
+           05 TRM2F                   PIC X.
+           05 FILLER REDEFINES TRM2F  PIC X.
+           05 TRM2A                   PIC X.
+           05 TRM2I                   PIC X(04).
+           05 DTE2L                   PIC S9(4) COMP.
+           05 DTE2F                   PIC X.
+           05 FILLER REDEFINES DTE2F  PIC X.
+           05 DTE2A                   PIC X.
+           05 DTE2I                   PIC X(08).
+           05 TIM2L                   PIC S9(4) COMP.
+           05 TIM2F                   PIC X.
+           05 FILLER REDEFINES TIM2F  PIC X.
+           05 TIM2A                   PIC X.
+           05 TIM2I                   PIC X(08).
+           05 CND2L                   PIC S9(4) COMP.
+           05 CND2F                   PIC X.
+           05 FILLER REDEFINES CND2F  PIC X.
+           05 CND2A                   PIC X.
+           05 CND2I                   PIC X(08).
+           05 KEY2L                   PIC S9(4) COMP.
+           05 KEY2F                   PIC X.
+           05 FILLER REDEFINES KEY2F  PIC X.
+           05 KEY2A                   PIC X.
+           05 KEY2I                   PIC X(10).
+           05 SEL3L                   PIC S9(4) COMP.
+           05 SEL3F                   PIC X.
+           05 FILLER REDEFINES SEL3F  PIC X.
+           05 SEL3A                   PIC X.
+           05 SEL3I                   PIC X(01).
+           05 TRN3L                   PIC S9(4) COMP.
+           05 TRN3F                   PIC X.
+           05 FILLER REDEFINES TRN3F  PIC X.
+           05 TRN3A                   PIC X.
+           05 TRN3I                   PIC X(04).
+           05 TSK3L                   PIC S9(4) COMP.
+           05 TSK3F                   PIC X.
+           05 FILLER REDEFINES TSK3F  PIC X.
+           05 TSK3A                   PIC X.
+           05 TSK3I                   PIC X(07).
+           05 TRM3L                   PIC S9(4) COMP.
+           05 TRM3F                   PIC X.
+           05 FILLER REDEFINES TRM3F  PIC X.
+           05 TRM3A                   PIC X.
+           05 TRM3I                   PIC X(04).
+           05 DTE3L                   PIC S9(4) COMP.
+           05 DTE3F                   PIC X.
+           05 FILLER REDEFINES DTE3F  PIC X.
+           05 DTE3A                   PIC X.
+           05 DTE3I                   PIC X(08).
+           05 TIM3L                   PIC S9(4) COMP.
+           05 TIM3F                   PIC X.
+           05 FILLER REDEFINES TIM3F  PIC X.
+           05 TIM3A                   PIC X.
+           05 TIM3I                   PIC X(08).
+           05 CND3L                   PIC S9(4) COMP.
+           05 CND3F                   PIC X.
+           05 FILLER REDEFINES CND3F  PIC X.
+           05 CND3A                   PIC X.
+           05 CND3I                   PIC X(08).
+           05 KEY3L                   PIC S9(4) COMP.
+           05 KEY3F                   PIC X.
+           05 FILLER REDEFINES KEY3F  PIC X.
+           05 KEY3A                   PIC X.
+           05 KEY3I                   PIC X(10).
+           05 SEL4L                   PIC S9(4) COMP.
+           05 SEL4F                   PIC X.
+           05 FILLER REDEFINES SEL4F  PIC X.
+           05 SEL4A                   PIC X.
+           05 SEL4I                   PIC X(01).
+           05 TRN4L                   PIC S9(4) COMP.
+           05 TRN4F                   PIC X.
+           05 FILLER REDEFINES TRN4F  PIC X.
+           05 TRN4A                   PIC X.
+           05 TRN4I                   PIC X(04).
+           05 TSK4L                   PIC S9(4) COMP.
+           05 TSK4F                   PIC X.
+           05 FILLER REDEFINES TSK4F  PIC X.
+           05 TSK4A                   PIC X.
+           05 TSK4I                   PIC X(07).
+           05 TRM4L                   PIC S9(4) COMP.
+           05 TRM4F                   PIC X.
+           05 FILLER REDEFINES TRM4F  PIC X.
+           05 TRM4A                   PIC X.
+           05 TRM4I                   PIC X(04).
+           05 DTE4L                   PIC S9(4) COMP.
+           05 DTE4F                   PIC X.
+           05 FILLER REDEFINES DTE4F  PIC X.
+           05 DTE4A                   PIC X.
+           05 DTE4I                   PIC X(08).
+           05 TIM4L                   PIC S9(4) COMP.
+           05 TIM4F                   PIC X.
+           05 FILLER REDEFINES TIM4F  PIC X.
+           05 TIM4A                   PIC X.
+           05 TIM4I                   PIC X(08).
+           05 CND4L                   PIC S9(4) COMP.
+           05 CND4F                   PIC X.
+           05 FILLER REDEFINES CND4F  PIC X.
+           05 CND4A                   PIC X.
+           05 CND4I                   PIC X(08).
+           05 KEY4L                   PIC S9(4) COMP.
+           05 KEY4F                   PIC X.
+           05 FILLER REDEFINES KEY4F  PIC X.
+           05 KEY4A                   PIC X.
+           05 KEY4I                   PIC X(10).
+           05 SEL5L                   PIC S9(4) COMP.
+           05 SEL5F                   PIC X.
+           05 FILLER REDEFINES SEL5F  PIC X.
+           05 SEL5A                   PIC X.
+           05 SEL5I                   PIC X(01).
+           05 TRN5L                   PIC S9(4) COMP.
+           05 TRN5F                   PIC X.
+           05 FILLER REDEFINES TRN5F  PIC X.
+           05 TRN5A                   PIC X.
+           05 TRN5I                   PIC X(04).
+           05 TSK5L                   PIC S9(4) COMP.
+           05 TSK5F                   PIC X.
+           05 FILLER REDEFINES TSK5F  PIC X.
+           05 TSK5A                   PIC X.
+           05 TSK5I                   PIC X(07).
+           05 TRM5L                   PIC S9(4) COMP.
+           05 TRM5F                   PIC X.
+           05 FILLER REDEFINES TRM5F  PIC X.
+           05 TRM5A                   PIC X.
+           05 TRM5I                   PIC X(04).
+           05 DTE5L                   PIC S9(4) COMP.
+           05 DTE5F                   PIC X.
+           05 FILLER REDEFINES DTE5F  PIC X.
+           05 DTE5A                   PIC X.
+           05 DTE5I                   PIC X(08).
+           05 TIM5L                   PIC S9(4) COMP.
+           05 TIM5F                   PIC X.
+           05 FILLER REDEFINES TIM5F  PIC X.
+           05 TIM5A                   PIC X.
+           05 TIM5I                   PIC X(08).
+           05 CND5L                   PIC S9(4) COMP.
+           05 CND5F                   PIC X.
+           05 FILLER REDEFINES CND5F  PIC X.
+           05 CND5A                   PIC X.
+           05 CND5I                   PIC X(08).
+           05 KEY5L                   PIC S9(4) COMP.
+           05 KEY5F                   PIC X.
+           05 FILLER REDEFINES KEY5F  PIC X.
+           05 KEY5A                   PIC X.
+           05 KEY5I                   PIC X(10).
+           05 MSGFL                   PIC S9(4) COMP.
+           05 MSGFF                   PIC X.
+           05 FILLER REDEFINES MSGFF  PIC X.
+           05 MSGFA                   PIC X.
+           05 MSGFI                   PIC X(78).
+           05 INSTFL                  PIC S9(4) COMP.
+           05 INSTFF                  PIC X.
+           05 FILLER REDEFINES INSTFF PIC X.
+           05 INSTFA                  PIC X.
+           05 INSTFI                  PIC X(78).
+
+       01  HELLOM1O REDEFINES HELLOM1I.
+           05 TITLE1L-O               PIC S9(4) COMP.
+           05 TITLE1F-O               PIC X.
+           05 FILLER REDEFINES TITLE1F-O PIC X.
+           05 TITLE1A-O               PIC X.
+           05 TITLE1O                 PIC X(40).
+           05 DATEFL-O                PIC S9(4) COMP.
+           05 DATEFF-O                PIC X.
+           05 FILLER REDEFINES DATEFF-O PIC X.
+           05 DATEFA-O                PIC X.
+           05 DATEFO                  PIC X(08).
+           05 TIMEFL-O                PIC S9(4) COMP.
+           05 TIMEFF-O                PIC X.
+           05 FILLER REDEFINES TIMEFF-O PIC X.
+           05 TIMEFA-O                PIC X.
+           05 TIMEFO                  PIC X(08).
+           05 HDRLINEL-O              PIC S9(4) COMP.
+           05 HDRLINEF-O              PIC X.
+           05 FILLER REDEFINES HDRLINEF-O PIC X.
+           05 HDRLINEA-O              PIC X.
+           05 HDRLINEO                PIC X(78).
+           05 SEL1L-O                 PIC S9(4) COMP.
+           05 SEL1F-O                 PIC X.
+           05 FILLER REDEFINES SEL1F-O PIC X.
+           05 SEL1A-O                 PIC X.
+           05 SEL1O                   PIC X(01).
+           05 TRN1L-O                 PIC S9(4) COMP.
+           05 TRN1F-O                 PIC X.
+           05 FILLER REDEFINES TRN1F-O PIC X.
+           05 TRN1A-O                 PIC X.
+           05 TRN1O                   PIC X(04).
+           05 TSK1L-O                 PIC S9(4) COMP.
+           05 TSK1F-O                 PIC X.
+           05 FILLER REDEFINES TSK1F-O PIC X.
+           05 TSK1A-O                 PIC X.
+           05 TSK1O                   PIC X(07).
+           05 TRM1L-O                 PIC S9(4) COMP.
+           05 TRM1F-O                 PIC X.
+           05 FILLER REDEFINES TRM1F-O PIC X.
+           05 TRM1A-O                 PIC X.
+           05 TRM1O                   PIC X(04).
+           05 DTE1L-O                 PIC S9(4) COMP.
+           05 DTE1F-O                 PIC X.
+           05 FILLER REDEFINES DTE1F-O PIC X.
+           05 DTE1A-O                 PIC X.
+           05 DTE1O                   PIC X(08).
+           05 TIM1L-O                 PIC S9(4) COMP.
+           05 TIM1F-O                 PIC X.
+           05 FILLER REDEFINES TIM1F-O PIC X.
+           05 TIM1A-O                 PIC X.
+           05 TIM1O                   PIC X(08).
+           05 CND1L-O                 PIC S9(4) COMP.
+           05 CND1F-O                 PIC X.
+           05 FILLER REDEFINES CND1F-O PIC X.
+           05 CND1A-O                 PIC X.
+           05 CND1O                   PIC X(08).
+           05 KEY1L-O                 PIC S9(4) COMP.
+           05 KEY1F-O                 PIC X.
+           05 FILLER REDEFINES KEY1F-O PIC X.
+           05 KEY1A-O                 PIC X.
+           05 KEY1O                   PIC X(10).
+           05 SEL2L-O                 PIC S9(4) COMP.
+           05 SEL2F-O                 PIC X.
+           05 FILLER REDEFINES SEL2F-O PIC X.
+           05 SEL2A-O                 PIC X.
+           05 SEL2O                   PIC X(01).
+           05 TRN2L-O                 PIC S9(4) COMP.
+           05 TRN2F-O                 PIC X.
+           05 FILLER REDEFINES TRN2F-O PIC X.
+           05 TRN2A-O                 PIC X.
+           05 TRN2O                   PIC X(04).
+           05 TSK2L-O                 PIC S9(4) COMP.
+           05 TSK2F-O                 PIC X.
+           05 FILLER REDEFINES TSK2F-O PIC X.
+           05 TSK2A-O                 PIC X.
+           05 TSK2O                   PIC X(07).
+           05 TRM2L-O                 PIC S9(4) COMP.
+           05 TRM2F-O                 PIC X.
+           05 FILLER REDEFINES TRM2F-O PIC X.
+           05 TRM2A-O                 PIC X.
+           05 TRM2O                   PIC X(04).
+           05 DTE2L-O                 PIC S9(4) COMP.
+           05 DTE2F-O                 PIC X.
+           05 FILLER REDEFINES DTE2F-O PIC X.
+           05 DTE2A-O                 PIC X.
+           05 DTE2O                   PIC X(08).
+           05 TIM2L-O                 PIC S9(4) COMP.
+           05 TIM2F-O                 PIC X.
+           05 FILLER REDEFINES TIM2F-O PIC X.
+           05 TIM2A-O                 PIC X.
+           05 TIM2O                   PIC X(08).
+           05 CND2L-O                 PIC S9(4) COMP.
+           05 CND2F-O                 PIC X.
+           05 FILLER REDEFINES CND2F-O PIC X.
+           05 CND2A-O                 PIC X.
+           05 CND2O                   PIC X(08).
+           05 KEY2L-O                 PIC S9(4) COMP.
+           05 KEY2F-O                 PIC X.
+           05 FILLER REDEFINES KEY2F-O PIC X.
+           05 KEY2A-O                 PIC X.
+           05 KEY2O                   PIC X(10).
+           05 SEL3L-O                 PIC S9(4) COMP.
+           05 SEL3F-O                 PIC X.
+           05 FILLER REDEFINES SEL3F-O PIC X.
+           05 SEL3A-O                 PIC X.
+           05 SEL3O                   PIC X(01).
+           05 TRN3L-O                 PIC S9(4) COMP.
+           05 TRN3F-O                 PIC X.
+           05 FILLER REDEFINES TRN3F-O PIC X.
+           05 TRN3A-O                 PIC X.
+           05 TRN3O                   PIC X(04).
+           05 TSK3L-O                 PIC S9(4) COMP.
+           05 TSK3F-O                 PIC X.
+           05 FILLER REDEFINES TSK3F-O PIC X.
+           05 TSK3A-O                 PIC X.
+           05 TSK3O                   PIC X(07).
+           05 TRM3L-O                 PIC S9(4) COMP.
+           05 TRM3F-O                 PIC X.
+           05 FILLER REDEFINES TRM3F-O PIC X.
+           05 TRM3A-O                 PIC X.
+           05 TRM3O                   PIC X(04).
+           05 DTE3L-O                 PIC S9(4) COMP.
+           05 DTE3F-O                 PIC X.
+           05 FILLER REDEFINES DTE3F-O PIC X.
+           05 DTE3A-O                 PIC X.
+           05 DTE3O                   PIC X(08).
+           05 TIM3L-O                 PIC S9(4) COMP.
+           05 TIM3F-O                 PIC X.
+           05 FILLER REDEFINES TIM3F-O PIC X.
+           05 TIM3A-O                 PIC X.
+           05 TIM3O                   PIC X(08).
+           05 CND3L-O                 PIC S9(4) COMP.
+           05 CND3F-O                 PIC X.
+           05 FILLER REDEFINES CND3F-O PIC X.
+           05 CND3A-O                 PIC X.
+           05 CND3O                   PIC X(08).
+           05 KEY3L-O                 PIC S9(4) COMP.
+           05 KEY3F-O                 PIC X.
+           05 FILLER REDEFINES KEY3F-O PIC X.
+           05 KEY3A-O                 PIC X.
+           05 KEY3O                   PIC X(10).
+           05 SEL4L-O                 PIC S9(4) COMP.
+           05 SEL4F-O                 PIC X.
+           05 FILLER REDEFINES SEL4F-O PIC X.
+           05 SEL4A-O                 PIC X.
+           05 SEL4O                   PIC X(01).
+           05 TRN4L-O                 PIC S9(4) COMP.
+           05 TRN4F-O                 PIC X.
+           05 FILLER REDEFINES TRN4F-O PIC X.
+           05 TRN4A-O                 PIC X.
+           05 TRN4O                   PIC X(04).
+           05 TSK4L-O                 PIC S9(4) COMP.
+           05 TSK4F-O                 PIC X.
+           05 FILLER REDEFINES TSK4F-O PIC X.
+           05 TSK4A-O                 PIC X.
+           05 TSK4O                   PIC X(07).
+           05 TRM4L-O                 PIC S9(4) COMP.
+           05 TRM4F-O                 PIC X.
+           05 FILLER REDEFINES TRM4F-O PIC X.
+           05 TRM4A-O                 PIC X.
+           05 TRM4O                   PIC X(04).
+           05 DTE4L-O                 PIC S9(4) COMP.
+           05 DTE4F-O                 PIC X.
+           05 FILLER REDEFINES DTE4F-O PIC X.
+           05 DTE4A-O                 PIC X.
+           05 DTE4O                   PIC X(08).
+           05 TIM4L-O                 PIC S9(4) COMP.
+           05 TIM4F-O                 PIC X.
+           05 FILLER REDEFINES TIM4F-O PIC X.
+           05 TIM4A-O                 PIC X.
+           05 TIM4O                   PIC X(08).
+           05 CND4L-O                 PIC S9(4) COMP.
+           05 CND4F-O                 PIC X.
+           05 FILLER REDEFINES CND4F-O PIC X.
+           05 CND4A-O                 PIC X.
+           05 CND4O                   PIC X(08).
+           05 KEY4L-O                 PIC S9(4) COMP.
+           05 KEY4F-O                 PIC X.
+           05 FILLER REDEFINES KEY4F-O PIC X.
+           05 KEY4A-O                 PIC X.
+           05 KEY4O                   PIC X(10).
+           05 SEL5L-O                 PIC S9(4) COMP.
+           05 SEL5F-O                 PIC X.
+           05 FILLER REDEFINES SEL5F-O PIC X.
+           05 SEL5A-O                 PIC X.
+           05 SEL5O                   PIC X(01).
+           05 TRN5L-O                 PIC S9(4) COMP.
+           05 TRN5F-O                 PIC X.
+           05 FILLER REDEFINES TRN5F-O PIC X.
+           05 TRN5A-O                 PIC X.
+           05 TRN5O                   PIC X(04).
+           05 TSK5L-O                 PIC S9(4) COMP.
+           05 TSK5F-O                 PIC X.
+           05 FILLER REDEFINES TSK5F-O PIC X.
+           05 TSK5A-O                 PIC X.
+           05 TSK5O                   PIC X(07).
+           05 TRM5L-O                 PIC S9(4) COMP.
+           05 TRM5F-O                 PIC X.
+           05 FILLER REDEFINES TRM5F-O PIC X.
+           05 TRM5A-O                 PIC X.
+           05 TRM5O                   PIC X(04).
+           05 DTE5L-O                 PIC S9(4) COMP.
+           05 DTE5F-O                 PIC X.
+           05 FILLER REDEFINES DTE5F-O PIC X.
+           05 DTE5A-O                 PIC X.
+           05 DTE5O                   PIC X(08).
+           05 TIM5L-O                 PIC S9(4) COMP.
+           05 TIM5F-O                 PIC X.
+           05 FILLER REDEFINES TIM5F-O PIC X.
+           05 TIM5A-O                 PIC X.
+           05 TIM5O                   PIC X(08).
+           05 CND5L-O                 PIC S9(4) COMP.
+           05 CND5F-O                 PIC X.
+           05 FILLER REDEFINES CND5F-O PIC X.
+           05 CND5A-O                 PIC X.
+           05 CND5O                   PIC X(08).
+           05 KEY5L-O                 PIC S9(4) COMP.
+           05 KEY5F-O                 PIC X.
+           05 FILLER REDEFINES KEY5F-O PIC X.
+           05 KEY5A-O                 PIC X.
+           05 KEY5O                   PIC X(10).
+           05 MSGFL-O                 PIC S9(4) COMP.
+           05 MSGFF-O                 PIC X.
+           05 FILLER REDEFINES MSGFF-O PIC X.
+           05 MSGFA-O                 PIC X.
+           05 MSGFO                   PIC X(78).
+           05 INSTFL-O                PIC S9(4) COMP.
+           05 INSTFF-O                PIC X.
+           05 FILLER REDEFINES INSTFF-O PIC X.
+           05 INSTFA-O                PIC X.
+           05 INSTFO                  PIC X(78).
