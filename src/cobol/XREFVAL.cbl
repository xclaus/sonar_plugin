@@ -0,0 +1,390 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    XREFVAL.
+       AUTHOR.        OPERATIONS SUPPORT GROUP.
+       INSTALLATION.  HELLO TRANSACTION SYSTEM.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *> ------------------------------------------------------------
+      *> XREFVAL
+      *>
+      *> Pre-deployment label cross-reference validator. Reads a
+      *> COBOL source member and cross-references every target named
+      *> in a GO TO ... DEPENDING ON list, and every paragraph named
+      *> inside an EXEC CICS HANDLE CONDITION ... END-EXEC block,
+      *> against the paragraph names actually defined in the member's
+      *> PROCEDURE DIVISION. Any target that doesn't resolve exactly
+      *> is written to XREFRPT and RETURN-CODE is set non-zero so a
+      *> job step COND check can fail the build on it.
+      *>
+      *> Scope: a paragraph-name line is recognized as a line holding
+      *> exactly one word ending in a period (the convention this
+      *> shop already follows); a GO TO ... DEPENDING ON list and its
+      *> targets are recognized on a single source line, matching how
+      *> this shop writes them. A line whose indicator column (column
+      *> 7) holds '*' is a comment and is skipped before tokenizing,
+      *> the same as a real COBOL compiler would do, so prose in a
+      *> modification-history block can never be mistaken for a
+      *> paragraph name or a HANDLE CONDITION/GO TO DEPENDING ON
+      *> target.
+      *>
+      *> Modification history
+      *>   2026-08-09  PAY  Initial version.
+      *>   2026-08-09  PAY  2000-BUILD-PARA-TABLE and 3000-FIND-TARGETS
+      *>                    now skip any line with '*' in the
+      *>                    indicator column before tokenizing it -
+      *>                    comment prose mentioning HANDLE CONDITION
+      *>                    (e.g. a modification-history entry
+      *>                    describing that change) was otherwise
+      *>                    opening real HANDLE CONDITION scope with no
+      *>                    matching END-EXEC to close it, and the
+      *>                    words that followed were collected as
+      *>                    bogus unresolved targets. That fix alone
+      *>                    did not hold up once run against a real
+      *>                    member, though: SOURCE-FILE was SELECTed
+      *>                    plain SEQUENTIAL, which reads fixed 80-byte
+      *>                    records with no regard for the member's
+      *>                    own line breaks, so on this platform (where
+      *>                    SRCIN arrives as ordinary newline-delimited
+      *>                    text rather than a true no-newline 80-byte
+      *>                    PDS member) successive records could start
+      *>                    mid-line, leaving column 7 meaningless and
+      *>                    every token downstream garbled. SOURCE-FILE
+      *>                    is now SELECTed LINE SEQUENTIAL so each
+      *>                    record is exactly one source line again,
+      *>                    matching how a PDS member's fixed records
+      *>                    line up one-for-one with source lines.
+      *> ------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOURCE-FILE ASSIGN TO SRCIN
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT XREF-RPT-FILE ASSIGN TO XREFRPT
+              ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOURCE-FILE
+           RECORDING MODE IS F.
+       01  SRC-LINE                   PIC X(80).
+
+       FD  XREF-RPT-FILE
+           RECORDING MODE IS F.
+       01  RPT-LINE                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-SW                  PIC X(01) VALUE 'N'.
+           88 SOURCE-EOF                   VALUE 'Y'.
+       77  WS-LINE-COUNT               PIC 9(05) COMP VALUE ZERO.
+       77  WS-LOAD-IX                 PIC 9(05) COMP.
+       77  WS-PARA-COUNT              PIC 9(05) COMP VALUE ZERO.
+       77  WS-TARGET-COUNT            PIC 9(05) COMP VALUE ZERO.
+       77  WS-MISMATCH-COUNT          PIC 9(05) COMP VALUE ZERO.
+       77  WS-SRCH-IX                 PIC 9(05) COMP.
+       77  WS-FOUND-SW                PIC X(01).
+           88 PARA-RESOLVED                VALUE 'Y'.
+
+       01  LINE-TABLE.
+           05 LT-LINE OCCURS 5000 TIMES PIC X(80).
+
+       01  PARA-TABLE.
+           05 PT-NAME OCCURS 500 TIMES PIC X(30).
+
+       01  TARGET-TABLE.
+           05 TT-ENTRY OCCURS 1000 TIMES.
+              10 TT-NAME              PIC X(30).
+              10 TT-LINE-NO           PIC 9(05).
+              10 TT-SOURCE            PIC X(11).
+
+       77  WS-TOKEN-COUNT             PIC 9(02) COMP.
+       01  TOKEN-TABLE.
+           05 WS-TOKEN OCCURS 10 TIMES PIC X(30).
+       77  WS-TOK-IX                  PIC 9(02) COMP.
+       77  WS-DEPENDING-IX            PIC 9(02) COMP.
+       77  WS-IN-HANDLE-SW            PIC X(01) VALUE 'N'.
+           88 IN-HANDLE-SCOPE              VALUE 'Y'.
+       77  WS-HAS-HANDLE-SW           PIC X(01).
+           88 HAS-HANDLE-WORD              VALUE 'Y'.
+       77  WS-HAS-CONDITION-SW        PIC X(01).
+           88 HAS-CONDITION-WORD           VALUE 'Y'.
+       77  WS-HAS-ENDEXEC-SW          PIC X(01).
+           88 HAS-ENDEXEC-WORD             VALUE 'Y'.
+       77  WS-CLEAN-TOKEN             PIC X(30).
+       77  WS-AFTER-PERIOD            PIC X(30).
+       77  WS-DOT-COUNT               PIC 9(02) COMP.
+       77  WS-HYPHEN-COUNT            PIC 9(02) COMP.
+       77  WS-PAREN-COUNT             PIC 9(02) COMP.
+       77  WS-COND-NAME               PIC X(30).
+       77  WS-REMAINDER               PIC X(30).
+       77  WS-TARGET-NAME             PIC X(30).
+
+       01  RPT-HEADING.
+           05 FILLER                  PIC X(40)
+              VALUE 'LABEL CROSS-REFERENCE VALIDATION REPORT'.
+       01  RPT-OK-LINE.
+           05 FILLER                  PIC X(23)
+              VALUE 'ALL TARGETS RESOLVED OK'.
+      *> Reserved scope-terminator words that can appear alone on a
+      *> line ending in a period, same as a paragraph name would -
+      *> excluded so they are never mistaken for one.
+       01  RESERVED-WORD-TABLE.
+           05 FILLER PIC X(13) VALUE 'END-EXEC'.
+           05 FILLER PIC X(13) VALUE 'END-IF'.
+           05 FILLER PIC X(13) VALUE 'END-READ'.
+           05 FILLER PIC X(13) VALUE 'END-WRITE'.
+           05 FILLER PIC X(13) VALUE 'END-PERFORM'.
+           05 FILLER PIC X(13) VALUE 'END-EVALUATE'.
+           05 FILLER PIC X(13) VALUE 'END-UNSTRING'.
+           05 FILLER PIC X(13) VALUE 'END-STRING'.
+           05 FILLER PIC X(13) VALUE 'END-CALL'.
+           05 FILLER PIC X(13) VALUE 'END-COMPUTE'.
+           05 FILLER PIC X(13) VALUE 'END-SEARCH'.
+           05 FILLER PIC X(13) VALUE 'END-ADD'.
+       01  RESERVED-WORD-REDEF REDEFINES RESERVED-WORD-TABLE.
+           05 RW-WORD OCCURS 12 TIMES PIC X(13).
+       77  WS-RESERVED-SW             PIC X(01).
+           88 IS-RESERVED-WORD             VALUE 'Y'.
+
+       01  RPT-MISMATCH-LINE.
+           05 FILLER                  PIC X(16) VALUE 'UNRESOLVED '.
+           05 RM-SOURCE               PIC X(11).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 RM-TARGET               PIC X(30).
+           05 FILLER                  PIC X(08) VALUE ' LINE '.
+           05 RM-LINE-NO              PIC 9(05).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-BUILD-PARA-TABLE THRU 2000-EXIT
+              VARYING WS-LOAD-IX FROM 1 BY 1
+              UNTIL WS-LOAD-IX > WS-LINE-COUNT
+           PERFORM 3000-FIND-TARGETS THRU 3000-EXIT
+              VARYING WS-LOAD-IX FROM 1 BY 1
+              UNTIL WS-LOAD-IX > WS-LINE-COUNT
+           PERFORM 4000-CROSS-REFERENCE THRU 4000-EXIT
+              VARYING WS-LOAD-IX FROM 1 BY 1
+              UNTIL WS-LOAD-IX > WS-TARGET-COUNT
+           IF WS-MISMATCH-COUNT = ZERO
+              WRITE RPT-LINE FROM RPT-OK-LINE
+              MOVE ZERO TO RETURN-CODE
+           ELSE
+              MOVE 4 TO RETURN-CODE
+           END-IF
+           PERFORM 9999-TERMINATE THRU 9999-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT SOURCE-FILE
+           OPEN OUTPUT XREF-RPT-FILE
+           WRITE RPT-LINE FROM RPT-HEADING
+           READ SOURCE-FILE
+              AT END MOVE 'Y' TO WS-EOF-SW
+           END-READ
+           PERFORM 1100-LOAD-LINE THRU 1100-EXIT
+              UNTIL SOURCE-EOF.
+       1000-EXIT.
+           EXIT.
+
+       1100-LOAD-LINE.
+           ADD 1 TO WS-LINE-COUNT
+           MOVE SRC-LINE TO LT-LINE(WS-LINE-COUNT)
+           READ SOURCE-FILE
+              AT END MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      *> A paragraph-name line is a line holding exactly one token
+      *> that ends with a period and contains a hyphen, matching how
+      *> every paragraph in this shop's programs is written. A
+      *> comment line (indicator column 7 = '*') is never a paragraph
+      *> name and is skipped.
+       2000-BUILD-PARA-TABLE.
+           IF LT-LINE(WS-LOAD-IX)(7:1) = '*'
+              GO TO 2000-EXIT
+           END-IF
+           PERFORM 2900-TOKENIZE THRU 2900-EXIT
+           IF WS-TOKEN-COUNT = 2
+              MOVE ZERO TO WS-DOT-COUNT WS-HYPHEN-COUNT
+              UNSTRING WS-TOKEN(2) DELIMITED BY '.'
+                 INTO WS-CLEAN-TOKEN WS-AFTER-PERIOD
+                 TALLYING IN WS-DOT-COUNT
+              END-UNSTRING
+              INSPECT WS-CLEAN-TOKEN TALLYING WS-HYPHEN-COUNT
+                 FOR ALL '-'
+              MOVE 'N' TO WS-RESERVED-SW
+              PERFORM 2050-CHECK-RESERVED THRU 2050-EXIT
+                 VARYING WS-SRCH-IX FROM 1 BY 1
+                 UNTIL WS-SRCH-IX > 12 OR IS-RESERVED-WORD
+              IF WS-DOT-COUNT = 2 AND WS-HYPHEN-COUNT > 0
+                 AND WS-CLEAN-TOKEN NOT = SPACES
+                 AND NOT IS-RESERVED-WORD
+                 AND WS-PARA-COUNT < 500
+                 ADD 1 TO WS-PARA-COUNT
+                 MOVE WS-CLEAN-TOKEN TO PT-NAME(WS-PARA-COUNT)
+              END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       2050-CHECK-RESERVED.
+           IF WS-CLEAN-TOKEN = RW-WORD(WS-SRCH-IX)
+              MOVE 'Y' TO WS-RESERVED-SW
+           END-IF.
+       2050-EXIT.
+           EXIT.
+
+      *> Collects every target named in a GO TO ... DEPENDING ON
+      *> list and every paragraph named inside a HANDLE CONDITION
+      *> block. A comment line (indicator column 7 = '*') is skipped
+      *> outright - it can neither open/close HANDLE CONDITION scope
+      *> nor carry a real GO TO DEPENDING ON list, whatever prose it
+      *> happens to contain.
+       3000-FIND-TARGETS.
+           IF LT-LINE(WS-LOAD-IX)(7:1) = '*'
+              GO TO 3000-EXIT
+           END-IF
+           PERFORM 2900-TOKENIZE THRU 2900-EXIT
+           MOVE 'N' TO WS-HAS-HANDLE-SW
+           MOVE 'N' TO WS-HAS-CONDITION-SW
+           MOVE 'N' TO WS-HAS-ENDEXEC-SW
+           PERFORM 3050-SCAN-SCOPE-WORDS THRU 3050-EXIT
+              VARYING WS-TOK-IX FROM 2 BY 1
+              UNTIL WS-TOK-IX > WS-TOKEN-COUNT
+           IF HAS-HANDLE-WORD AND HAS-CONDITION-WORD
+              MOVE 'Y' TO WS-IN-HANDLE-SW
+           END-IF
+           PERFORM 3100-FIND-DEPENDING THRU 3100-EXIT
+           IF WS-DEPENDING-IX > 0
+              AND WS-TOKEN-COUNT > 3
+              AND WS-TOKEN(2) = 'GO'
+              PERFORM 3200-ADD-GOTO-TARGET THRU 3200-EXIT
+                 VARYING WS-TOK-IX FROM 4 BY 1
+                 UNTIL WS-TOK-IX >= WS-DEPENDING-IX
+           END-IF
+           IF IN-HANDLE-SCOPE
+              PERFORM 3300-ADD-HANDLE-TARGET THRU 3300-EXIT
+                 VARYING WS-TOK-IX FROM 2 BY 1
+                 UNTIL WS-TOK-IX > WS-TOKEN-COUNT
+           END-IF
+           IF HAS-ENDEXEC-WORD
+              MOVE 'N' TO WS-IN-HANDLE-SW
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       3050-SCAN-SCOPE-WORDS.
+           IF WS-TOKEN(WS-TOK-IX) = 'HANDLE'
+              MOVE 'Y' TO WS-HAS-HANDLE-SW
+           END-IF
+           IF WS-TOKEN(WS-TOK-IX) = 'CONDITION'
+              MOVE 'Y' TO WS-HAS-CONDITION-SW
+           END-IF
+           IF WS-TOKEN(WS-TOK-IX)(1:8) = 'END-EXEC'
+              MOVE 'Y' TO WS-HAS-ENDEXEC-SW
+           END-IF.
+       3050-EXIT.
+           EXIT.
+
+       3100-FIND-DEPENDING.
+           MOVE ZERO TO WS-DEPENDING-IX
+           PERFORM 3110-CHECK-DEPENDING THRU 3110-EXIT
+              VARYING WS-TOK-IX FROM 2 BY 1
+              UNTIL WS-TOK-IX > WS-TOKEN-COUNT.
+       3100-EXIT.
+           EXIT.
+
+       3110-CHECK-DEPENDING.
+           IF WS-TOKEN(WS-TOK-IX) = 'DEPENDING'
+              AND WS-DEPENDING-IX = ZERO
+              MOVE WS-TOK-IX TO WS-DEPENDING-IX
+           END-IF.
+       3110-EXIT.
+           EXIT.
+
+       3200-ADD-GOTO-TARGET.
+           IF WS-TARGET-COUNT < 1000
+              UNSTRING WS-TOKEN(WS-TOK-IX) DELIMITED BY '.'
+                 INTO WS-CLEAN-TOKEN WS-AFTER-PERIOD
+                 TALLYING IN WS-DOT-COUNT
+              END-UNSTRING
+              ADD 1 TO WS-TARGET-COUNT
+              MOVE WS-CLEAN-TOKEN TO TT-NAME(WS-TARGET-COUNT)
+              MOVE WS-LOAD-IX TO TT-LINE-NO(WS-TARGET-COUNT)
+              MOVE 'GOTO-DEPEND' TO TT-SOURCE(WS-TARGET-COUNT)
+           END-IF.
+       3200-EXIT.
+           EXIT.
+
+       3300-ADD-HANDLE-TARGET.
+           MOVE ZERO TO WS-PAREN-COUNT
+           INSPECT WS-TOKEN(WS-TOK-IX) TALLYING WS-PAREN-COUNT
+              FOR ALL '('
+           IF WS-PAREN-COUNT > 0 AND WS-TARGET-COUNT < 1000
+              MOVE SPACES TO WS-COND-NAME WS-REMAINDER WS-TARGET-NAME
+              UNSTRING WS-TOKEN(WS-TOK-IX) DELIMITED BY '('
+                 INTO WS-COND-NAME WS-REMAINDER
+              END-UNSTRING
+              UNSTRING WS-REMAINDER DELIMITED BY ')'
+                 INTO WS-TARGET-NAME
+              END-UNSTRING
+              IF WS-TARGET-NAME NOT = SPACES
+                 ADD 1 TO WS-TARGET-COUNT
+                 MOVE WS-TARGET-NAME TO TT-NAME(WS-TARGET-COUNT)
+                 MOVE WS-LOAD-IX TO TT-LINE-NO(WS-TARGET-COUNT)
+                 MOVE 'HANDLE-COND' TO TT-SOURCE(WS-TARGET-COUNT)
+              END-IF
+           END-IF.
+       3300-EXIT.
+           EXIT.
+
+      *> Splits LT-LINE(WS-LOAD-IX) into WS-TOKEN(2) thru (10) on
+      *> spaces, with WS-TOKEN-COUNT set to the raw UNSTRING tally.
+      *> Area A/B indentation means the line always starts with
+      *> spaces, so UNSTRING always returns an empty leading field in
+      *> WS-TOKEN(1) before the first real word in WS-TOKEN(2) -
+      *> every caller works off WS-TOKEN(2) through WS-TOKEN-COUNT.
+       2900-TOKENIZE.
+           MOVE SPACES TO TOKEN-TABLE
+           MOVE ZERO TO WS-TOKEN-COUNT
+           UNSTRING LT-LINE(WS-LOAD-IX) DELIMITED BY ALL SPACE
+              INTO WS-TOKEN(1)  WS-TOKEN(2)  WS-TOKEN(3)
+                   WS-TOKEN(4)  WS-TOKEN(5)  WS-TOKEN(6)
+                   WS-TOKEN(7)  WS-TOKEN(8)  WS-TOKEN(9)
+                   WS-TOKEN(10)
+              TALLYING IN WS-TOKEN-COUNT
+           END-UNSTRING.
+       2900-EXIT.
+           EXIT.
+
+       4000-CROSS-REFERENCE.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM 4100-SEARCH-PARA THRU 4100-EXIT
+              VARYING WS-SRCH-IX FROM 1 BY 1
+              UNTIL WS-SRCH-IX > WS-PARA-COUNT OR PARA-RESOLVED
+           IF NOT PARA-RESOLVED
+              ADD 1 TO WS-MISMATCH-COUNT
+              MOVE TT-SOURCE(WS-LOAD-IX) TO RM-SOURCE
+              MOVE TT-NAME(WS-LOAD-IX) TO RM-TARGET
+              MOVE TT-LINE-NO(WS-LOAD-IX) TO RM-LINE-NO
+              WRITE RPT-LINE FROM RPT-MISMATCH-LINE
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+       4100-SEARCH-PARA.
+           IF PT-NAME(WS-SRCH-IX) = TT-NAME(WS-LOAD-IX)
+              MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       4100-EXIT.
+           EXIT.
+
+       9999-TERMINATE.
+           CLOSE SOURCE-FILE
+           CLOSE XREF-RPT-FILE.
+       9999-EXIT.
+           EXIT.
