@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AUDARCH.
+       AUTHOR.        OPERATIONS SUPPORT GROUP.
+       INSTALLATION.  HELLO TRANSACTION SYSTEM.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *> ------------------------------------------------------------
+      *> AUDARCH
+      *>
+      *> Month-end retention job for AUDIT-LOG. Splits the live log
+      *> in two: records older than PF-RETENTION-DAYS (from PARM-FILE)
+      *> go to the compressed AUDITHST history file, everything else
+      *> is copied forward to AUDITNEW. The following JCL step (see
+      *> AUDARCH.jcl) swaps AUDITNEW in as the new live AUDITLOG, so
+      *> the purge itself - which a sequential/ESDS dataset cannot do
+      *> selectively in place - happens as a dataset swap, not inside
+      *> this program.
+      *>
+      *> Modification history
+      *>   2026-08-09  PAY  Initial version.
+      *>   2026-08-09  PAY  PARM-CONTROL-FILE read now checks INVALID
+      *>                    KEY and stops the run rather than
+      *>                    continuing with an undefined retention
+      *>                    period when HELLOPRM is missing.
+      *> ------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT RETAIN-FILE ASSIGN TO AUDITNEW
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT HISTORY-FILE ASSIGN TO AUDITHST
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT PARM-CONTROL-FILE ASSIGN TO PARMCTL
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS PF-PARM-ID.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F.
+           COPY AUDITLOG.
+
+       FD  RETAIN-FILE
+           RECORDING MODE IS F.
+       01  RETAIN-RECORD               PIC X(69).
+
+       FD  HISTORY-FILE
+           RECORDING MODE IS F.
+           COPY AUDHIST.
+
+       FD  PARM-CONTROL-FILE.
+           COPY PARMFILE.
+
+       WORKING-STORAGE SECTION.
+       77  WS-AUDIT-EOF-SW            PIC X(01) VALUE 'N'.
+           88 AUDIT-EOF                   VALUE 'Y'.
+       77  WS-RETAINED-COUNT          PIC 9(07) COMP VALUE ZERO.
+       77  WS-ARCHIVED-COUNT          PIC 9(07) COMP VALUE ZERO.
+       77  WS-RETENTION-DAYS          PIC 9(03) VALUE ZERO.
+       77  WS-CURRENT-DATE-8          PIC 9(08).
+       77  WS-CUTOFF-INTEGER          PIC 9(07) COMP.
+       77  WS-CUTOFF-DATE             PIC 9(08).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-SPLIT-LOG THRU 2000-EXIT
+              UNTIL AUDIT-EOF
+           PERFORM 9999-TERMINATE THRU 9999-EXIT
+           DISPLAY 'AUDARCH RETAINED  ' WS-RETAINED-COUNT
+           DISPLAY 'AUDARCH ARCHIVED  ' WS-ARCHIVED-COUNT
+           STOP RUN.
+
+      *> Reads the retention-days control record, works out today's
+      *> cutoff date, and opens the three audit-log-related files.
+      *> Calendar arithmetic (subtracting a day count across month
+      *> and year boundaries) is the one place ordinary verbs do not
+      *> do the job, hence FUNCTION INTEGER-OF-DATE/DATE-OF-INTEGER.
+       1000-INITIALIZE.
+           OPEN INPUT PARM-CONTROL-FILE
+           MOVE 'HELLOPRM' TO PF-PARM-ID
+           READ PARM-CONTROL-FILE
+              INVALID KEY
+                 DISPLAY 'AUDARCH PARMCTL RECORD HELLOPRM NOT FOUND'
+                 MOVE 4 TO RETURN-CODE
+                 CLOSE PARM-CONTROL-FILE
+                 STOP RUN
+           END-READ
+           MOVE PF-RETENTION-DAYS TO WS-RETENTION-DAYS
+           CLOSE PARM-CONTROL-FILE
+           ACCEPT WS-CURRENT-DATE-8 FROM DATE YYYYMMDD
+           COMPUTE WS-CUTOFF-INTEGER =
+              FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-8)
+              - WS-RETENTION-DAYS
+           MOVE FUNCTION DATE-OF-INTEGER(WS-CUTOFF-INTEGER)
+              TO WS-CUTOFF-DATE
+           OPEN INPUT AUDIT-LOG-FILE
+           OPEN OUTPUT RETAIN-FILE
+           OPEN OUTPUT HISTORY-FILE
+           READ AUDIT-LOG-FILE
+              AT END MOVE 'Y' TO WS-AUDIT-EOF-SW
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+      *> Routes each AUDIT-LOG record to HISTORY-FILE (compressed
+      *> archive) when it is older than the cutoff date, or forward
+      *> to RETAIN-FILE (destined to become the new live log)
+      *> otherwise.
+       2000-SPLIT-LOG.
+           IF AL-DATE < WS-CUTOFF-DATE
+              PERFORM 2100-ARCHIVE-RECORD THRU 2100-EXIT
+           ELSE
+              WRITE RETAIN-RECORD FROM AL-RECORD
+              ADD 1 TO WS-RETAINED-COUNT
+           END-IF
+           READ AUDIT-LOG-FILE
+              AT END MOVE 'Y' TO WS-AUDIT-EOF-SW
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-ARCHIVE-RECORD.
+           MOVE AL-TRANS-ID TO AH-TRANS-ID
+           MOVE AL-TASK-ID TO AH-TASK-ID
+           MOVE AL-TERMINAL-ID TO AH-TERMINAL-ID
+           MOVE AL-DATE TO AH-DATE
+           MOVE AL-TIME TO AH-TIME
+           MOVE AL-CONDITION-CODE TO AH-CONDITION-CODE
+           MOVE AL-KEY-VALUE TO AH-KEY-VALUE
+           MOVE AL-EXPECTED-LENGTH TO AH-EXPECTED-LENGTH
+           MOVE AL-ACTUAL-LENGTH TO AH-ACTUAL-LENGTH
+           WRITE AH-RECORD
+           ADD 1 TO WS-ARCHIVED-COUNT.
+       2100-EXIT.
+           EXIT.
+
+       9999-TERMINATE.
+           CLOSE AUDIT-LOG-FILE
+           CLOSE RETAIN-FILE
+           CLOSE HISTORY-FILE.
+       9999-EXIT.
+           EXIT.
