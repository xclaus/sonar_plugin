@@ -0,0 +1,231 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RPTEXCPT.
+       AUTHOR.        OPERATIONS SUPPORT GROUP.
+       INSTALLATION.  HELLO TRANSACTION SYSTEM.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *> ------------------------------------------------------------
+      *> RPTEXCPT
+      *>
+      *> Nightly exception report. Reads the AUDIT-LOG file written
+      *> by HELLO's DUPKEY/NOTFND/ERROR condition handlers and prints
+      *> a daily report of condition counts by hour, plus the top
+      *> offending keys, so recurring data-quality problems (e.g. a
+      *> feed generating duplicate keys) don't go unnoticed.
+      *>
+      *> Modification history
+      *>   2026-08-09  PAY  Initial version.
+      *>   2026-08-09  PAY  HOUR-TABLE broken out into a distinct
+      *>                    counter per condition code instead of
+      *>                    folding IOERR/NOSPACE/DISASTER/LENGERR into
+      *>                    the generic ERROR bucket, so each condition
+      *>                    added since the first cut of this report
+      *>                    shows up on the hourly breakdown by name.
+      *> ------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+              ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F.
+           COPY AUDITLOG.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  RPT-LINE                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-SW                  PIC X(01) VALUE 'N'.
+           88 AUDIT-EOF                    VALUE 'Y'.
+       77  WS-HOUR-IX                 PIC 9(02) COMP.
+       77  WS-KEY-IX                  PIC 9(04) COMP.
+       77  WS-KEY-COUNT                PIC 9(04) COMP VALUE ZERO.
+       77  WS-FOUND-SW                PIC X(01) VALUE 'N'.
+           88 KEY-FOUND                    VALUE 'Y'.
+       77  WS-TOP-IX                  PIC 9(02) COMP.
+       77  WS-BEST-IX                 PIC 9(04) COMP.
+       77  WS-BEST-COUNT              PIC 9(07) COMP.
+       77  WS-RECORD-COUNT            PIC 9(07) COMP VALUE ZERO.
+
+       01  HOUR-TABLE.
+           05 HOUR-ENTRY OCCURS 24 TIMES.
+              10 HR-DUPKEY-CT         PIC 9(07) COMP VALUE ZERO.
+              10 HR-NOTFND-CT         PIC 9(07) COMP VALUE ZERO.
+              10 HR-ERROR-CT          PIC 9(07) COMP VALUE ZERO.
+              10 HR-IOERR-CT          PIC 9(07) COMP VALUE ZERO.
+              10 HR-NOSPACE-CT        PIC 9(07) COMP VALUE ZERO.
+              10 HR-DISASTER-CT       PIC 9(07) COMP VALUE ZERO.
+              10 HR-LENGERR-CT        PIC 9(07) COMP VALUE ZERO.
+
+       01  KEY-TABLE.
+           05 KEY-ENTRY OCCURS 200 TIMES.
+              10 KT-KEY-VALUE         PIC X(10).
+              10 KT-KEY-COUNT         PIC 9(07) COMP VALUE ZERO.
+
+       01  RPT-HEADING-1.
+           05 FILLER                  PIC X(30)
+              VALUE 'HELLO DAILY EXCEPTION REPORT'.
+       01  RPT-HEADING-2.
+           05 FILLER                  PIC X(34)
+              VALUE 'HOUR  DUPKEY  NOTFND   ERROR   '.
+           05 FILLER                  PIC X(34)
+              VALUE 'IOERR  NOSPACE DISASTR LENGERR'.
+       01  RPT-HOUR-LINE.
+           05 RL-HOUR                 PIC Z9.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 RL-DUPKEY               PIC ZZZ,ZZ9.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 RL-NOTFND               PIC ZZZ,ZZ9.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 RL-ERROR                PIC ZZZ,ZZ9.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 RL-IOERR                PIC ZZZ,ZZ9.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 RL-NOSPACE              PIC ZZZ,ZZ9.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 RL-DISASTER             PIC ZZZ,ZZ9.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 RL-LENGERR              PIC ZZZ,ZZ9.
+       01  RPT-TOPKEY-HEADING.
+           05 FILLER                  PIC X(30)
+              VALUE 'TOP OFFENDING KEYS'.
+       01  RPT-TOPKEY-LINE.
+           05 RK-KEY                  PIC X(10).
+           05 FILLER                  PIC X(04) VALUE SPACES.
+           05 RK-COUNT                PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-AUDIT THRU 2000-EXIT
+              UNTIL AUDIT-EOF
+           PERFORM 3000-PRODUCE-REPORT THRU 3000-EXIT
+           PERFORM 9999-TERMINATE THRU 9999-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT AUDIT-LOG-FILE
+           OPEN OUTPUT REPORT-FILE
+           READ AUDIT-LOG-FILE
+              AT END MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-AUDIT.
+           ADD 1 TO WS-RECORD-COUNT
+           MOVE FUNCTION NUMVAL(AL-TIME(1:2)) TO WS-HOUR-IX
+           EVALUATE TRUE
+              WHEN AL-COND-DUPKEY
+                 ADD 1 TO HR-DUPKEY-CT(WS-HOUR-IX + 1)
+              WHEN AL-COND-NOTFND
+                 ADD 1 TO HR-NOTFND-CT(WS-HOUR-IX + 1)
+              WHEN AL-COND-IOERR
+                 ADD 1 TO HR-IOERR-CT(WS-HOUR-IX + 1)
+              WHEN AL-COND-NOSPACE
+                 ADD 1 TO HR-NOSPACE-CT(WS-HOUR-IX + 1)
+              WHEN AL-COND-DISASTER
+                 ADD 1 TO HR-DISASTER-CT(WS-HOUR-IX + 1)
+              WHEN AL-COND-LENGERR
+                 ADD 1 TO HR-LENGERR-CT(WS-HOUR-IX + 1)
+              WHEN OTHER
+                 ADD 1 TO HR-ERROR-CT(WS-HOUR-IX + 1)
+           END-EVALUATE
+           PERFORM 2100-TALLY-KEY THRU 2100-EXIT
+           READ AUDIT-LOG-FILE
+              AT END MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *> Finds AL-KEY-VALUE in KEY-TABLE (adding a new entry if this
+      *> is the first time it's been seen) and bumps its count.
+       2100-TALLY-KEY.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM 2110-FIND-KEY THRU 2110-EXIT
+              VARYING WS-KEY-IX FROM 1 BY 1
+              UNTIL WS-KEY-IX > WS-KEY-COUNT OR KEY-FOUND
+           IF NOT KEY-FOUND AND WS-KEY-COUNT < 200
+              ADD 1 TO WS-KEY-COUNT
+              MOVE AL-KEY-VALUE TO KT-KEY-VALUE(WS-KEY-COUNT)
+              MOVE 1 TO KT-KEY-COUNT(WS-KEY-COUNT)
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2110-FIND-KEY.
+           IF KT-KEY-VALUE(WS-KEY-IX) = AL-KEY-VALUE
+              ADD 1 TO KT-KEY-COUNT(WS-KEY-IX)
+              MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       2110-EXIT.
+           EXIT.
+
+       3000-PRODUCE-REPORT.
+           WRITE RPT-LINE FROM RPT-HEADING-1
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           WRITE RPT-LINE FROM RPT-HEADING-2
+           PERFORM 3100-WRITE-HOUR-LINE THRU 3100-EXIT
+              VARYING WS-HOUR-IX FROM 0 BY 1 UNTIL WS-HOUR-IX > 23
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           WRITE RPT-LINE FROM RPT-TOPKEY-HEADING
+           PERFORM 3200-WRITE-TOP-KEY THRU 3200-EXIT
+              VARYING WS-TOP-IX FROM 1 BY 1 UNTIL WS-TOP-IX > 10.
+       3000-EXIT.
+           EXIT.
+
+       3100-WRITE-HOUR-LINE.
+           MOVE WS-HOUR-IX TO RL-HOUR
+           MOVE HR-DUPKEY-CT(WS-HOUR-IX + 1) TO RL-DUPKEY
+           MOVE HR-NOTFND-CT(WS-HOUR-IX + 1) TO RL-NOTFND
+           MOVE HR-ERROR-CT(WS-HOUR-IX + 1) TO RL-ERROR
+           MOVE HR-IOERR-CT(WS-HOUR-IX + 1) TO RL-IOERR
+           MOVE HR-NOSPACE-CT(WS-HOUR-IX + 1) TO RL-NOSPACE
+           MOVE HR-DISASTER-CT(WS-HOUR-IX + 1) TO RL-DISASTER
+           MOVE HR-LENGERR-CT(WS-HOUR-IX + 1) TO RL-LENGERR
+           WRITE RPT-LINE FROM RPT-HOUR-LINE.
+       3100-EXIT.
+           EXIT.
+
+      *> Each call picks the highest remaining count in KEY-TABLE,
+      *> prints it, then zeroes it out so the next call picks the
+      *> next-highest. Stops early once every key has been printed.
+       3200-WRITE-TOP-KEY.
+           MOVE ZERO TO WS-BEST-COUNT
+           MOVE ZERO TO WS-BEST-IX
+           PERFORM 3210-FIND-BEST THRU 3210-EXIT
+              VARYING WS-KEY-IX FROM 1 BY 1
+              UNTIL WS-KEY-IX > WS-KEY-COUNT
+           IF WS-BEST-IX > ZERO
+              MOVE KT-KEY-VALUE(WS-BEST-IX) TO RK-KEY
+              MOVE KT-KEY-COUNT(WS-BEST-IX) TO RK-COUNT
+              WRITE RPT-LINE FROM RPT-TOPKEY-LINE
+              MOVE ZERO TO KT-KEY-COUNT(WS-BEST-IX)
+           END-IF.
+       3200-EXIT.
+           EXIT.
+
+       3210-FIND-BEST.
+           IF KT-KEY-COUNT(WS-KEY-IX) > WS-BEST-COUNT
+              MOVE KT-KEY-COUNT(WS-KEY-IX) TO WS-BEST-COUNT
+              MOVE WS-KEY-IX TO WS-BEST-IX
+           END-IF.
+       3210-EXIT.
+           EXIT.
+
+       9999-TERMINATE.
+           CLOSE AUDIT-LOG-FILE
+           CLOSE REPORT-FILE.
+       9999-EXIT.
+           EXIT.
