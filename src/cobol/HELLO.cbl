@@ -0,0 +1,393 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HELLO.
+
+      *> Modification history
+      *>   2026-08-09  HELLO now looks up the incoming account number
+      *>               on CUSTOMER-MASTER instead of branching on a
+      *>               fixed WS-A test value. C-PARA/D-PARA are the
+      *>               genuine found-normal/found-special outcomes.
+      *>   2026-08-09  DUPKEY/NOTFND/ERROR conditions now write a
+      *>               record to AUDIT-LOG in addition to the console
+      *>               DISPLAY, so the condition leaves a trail.
+      *>   2026-08-09  GEN-ERR and DUPKEY now ROLLBACK the unit of
+      *>               work and write a restart checkpoint so the
+      *>               transaction can be resumed from the last key
+      *>               processed instead of reprocessed from scratch.
+      *>   2026-08-09  WRITE OPERATOR alerts replaced by a WRITEQ TS
+      *>               to ALERTQ, with a severity code per condition,
+      *>               so alerts reach the ops dashboard instead of
+      *>               an unwatched console.
+      *>   2026-08-09  A-PARA now reads the ops-maintained PARM-FILE
+      *>               control record at the start of every run.
+      *>               PF-ROUTING-FORCE-SPECIAL lets operations force
+      *>               the special-handling branch without a
+      *>               recompile; CM-HANDLING-CODE still drives the
+      *>               normal per-account routing.
+      *>   2026-08-09  HANDLE CONDITION now also covers IOERR,
+      *>               NOSPACE, and DISASTER with dedicated audit-
+      *>               logged handlers instead of falling through to
+      *>               the default CICS abend.
+      *>   2026-08-09  The ERROR handler now classifies severity from
+      *>               the underlying CICS response code instead of a
+      *>               fixed '3', and LINKs out to the PAGEALRT paging
+      *>               integration for anything that classifies HIGH.
+      *>   2026-08-09  LENGERR on the CUSTMAS read is now handled
+      *>               explicitly and audit-logged with the expected
+      *>               and actual record lengths, instead of being
+      *>               silently ignored.
+      *>   2026-08-09  B-PARA now picks its WS-A dispatch value with a
+      *>               SEARCH ALL against ROUTE-TABLE, keyed on
+      *>               CM-HANDLING-CODE, instead of an IF/ELSE chain,
+      *>               so adding a routing outcome means adding a
+      *>               table entry, not another condition to evaluate.
+      *>   2026-08-09  When PF-SIMULATION-ON, A-PARA/B-PARA still run
+      *>               their full routing logic against the real
+      *>               CUSTOMER-MASTER lookup, but the audit write,
+      *>               checkpoint/rollback, ops alert, and paging LINK
+      *>               all log what they would have done instead of
+      *>               actually writing or calling out, so a dry run
+      *>               leaves no trace on any of those files.
+      *>   2026-08-09  The CUSTMAS read no longer codes RESP/RESP2, so
+      *>               HANDLE CONDITION actually governs it again;
+      *>               LENGERR's actual length and the ERROR handler's
+      *>               severity classification now come from EIBRESP2/
+      *>               EIBRESP, which CICS always sets, instead of a
+      *>               RESP field that coding RESP on the read was
+      *>               silently zeroing out. A failed PARMCTL read
+      *>               (which does still code RESP, since a missing
+      *>               parameter record is not a CUSTMAS condition) now
+      *>               defaults routing/simulation to a known state
+      *>               instead of running on whatever PF-RECORD held
+      *>               last. IOERR/NOSPACE/DISASTER now page the same
+      *>               as a HIGH-severity GEN-ERR instead of only
+      *>               alerting. Severity classification uses
+      *>               DFHRESP() symbolic conditions instead of bare
+      *>               response-code literals.
+      *>   2026-08-09  9040-CLASSIFY-SEVERITY-PARA now classifies
+      *>               NOTOPEN/DISABLED/ILLOGIC/SYSIDERR/RESUNAVAIL as
+      *>               HIGH instead of letting them fall into WHEN
+      *>               OTHER's MEDIUM default - those are real file-
+      *>               control outages, not routine ERROR noise, and
+      *>               belong on the paging path same as INVREQ/
+      *>               PGMIDERR/NOTAUTH. Also removed the WHEN
+      *>               DFHRESP(ENDFILE) branch: this paragraph's only
+      *>               call site is X0000-GEN-ERR-PARA, reached off the
+      *>               generic ERROR condition on a keyed CUSTMAS READ,
+      *>               which can never raise ENDFILE (ENDFILE is not
+      *>               even in this program's HANDLE CONDITION list),
+      *>               so the branch could never execute.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+          01 WS-A PIC 9.
+          01 WS-RESP PIC S9(8) COMP.
+          01 WS-ABSTIME PIC S9(15) COMP-3.
+          01 WS-PARM-KEY PIC X(08) VALUE 'HELLOPRM'.
+
+      *> Maps CM-HANDLING-CODE to a WS-A dispatch value by table
+      *> lookup instead of an IF/ELSE chain. Entries must stay in
+      *> ascending RT-HANDLING-CODE order for SEARCH ALL. Adding a
+      *> routing outcome is adding an entry here, not another
+      *> condition in B-PARA.
+          01 ROUTE-TABLE-VALUES.
+             05 FILLER PIC X(02) VALUE 'N1'.
+             05 FILLER PIC X(02) VALUE 'S2'.
+          01 ROUTE-TABLE REDEFINES ROUTE-TABLE-VALUES.
+             05 ROUTE-ENTRY OCCURS 2 TIMES
+                ASCENDING KEY IS RT-HANDLING-CODE
+                INDEXED BY RT-IX.
+                10 RT-HANDLING-CODE PIC X(01).
+                10 RT-DISPATCH-IX PIC 9(01).
+
+          COPY CUSTMAS.
+          COPY AUDITLOG.
+          COPY CHKPT.
+          COPY ALERTQ.
+          COPY PARMFILE.
+
+       LINKAGE SECTION.
+          01 DFHCOMMAREA.
+             05 CA-ACCOUNT-NO PIC 9(10).
+
+       PROCEDURE DIVISION.
+
+          EXEC CICS HANDLE CONDITION
+             DUPKEY(X0000-DUPKEY-ERR-PARA)
+             NOTFND(X0000-NOT-FOUND-PARA)
+             ERROR(X0000-GEN-ERR-PARA)
+             IOERR(X0000-IOERR-PARA)
+             NOSPACE(X0000-NOSPACE-PARA)
+             DISASTER(X0000-DISASTER-PARA)
+             LENGERR(X0000-LENGERR-PARA)
+          END-EXEC.
+
+          A-PARA.
+          DISPLAY 'IN A-PARA'
+          EXEC CICS READ
+             FILE('PARMCTL')
+             INTO(PF-RECORD)
+             RIDFLD(WS-PARM-KEY)
+             KEYLENGTH(LENGTH OF WS-PARM-KEY)
+             RESP(WS-RESP)
+          END-EXEC
+          IF WS-RESP NOT = DFHRESP(NORMAL)
+             DISPLAY 'PARMCTL READ FAILED - RESP ' WS-RESP
+                ' - DEFAULTING TO ROUTING NORMAL, SIMULATION OFF'
+             MOVE 0 TO PF-ROUTING-MODE
+             MOVE 'N' TO PF-SIMULATION-FLAG
+          END-IF
+          MOVE CA-ACCOUNT-NO TO CM-ACCOUNT-NO
+          EXEC CICS READ
+             FILE('CUSTMAS')
+             INTO(CM-RECORD)
+             RIDFLD(CM-ACCOUNT-NO)
+             KEYLENGTH(LENGTH OF CM-ACCOUNT-NO)
+          END-EXEC
+          GO TO B-PARA.
+
+          B-PARA.
+          DISPLAY 'IN B-PARA '.
+          IF PF-ROUTING-FORCE-SPECIAL
+             MOVE 2 TO WS-A
+          ELSE
+             SEARCH ALL ROUTE-ENTRY
+                AT END MOVE 1 TO WS-A
+                WHEN RT-HANDLING-CODE(RT-IX) = CM-HANDLING-CODE
+                   MOVE RT-DISPATCH-IX(RT-IX) TO WS-A
+             END-SEARCH
+          END-IF
+          GO TO C-PARA D-PARA DEPENDING ON WS-A.
+
+          C-PARA.
+          DISPLAY 'IN C-PARA '.
+          GO TO Z9999-EXIT-PARA.
+
+          D-PARA.
+          DISPLAY 'IN D-PARA '.
+          GO TO Z9999-EXIT-PARA.
+
+          X0000-DUPKEY-ERR-PARA.
+          DISPLAY 'Duplicate Key Found'
+          MOVE 'DUPKEY' TO AL-CONDITION-CODE
+          MOVE ZERO TO AL-EXPECTED-LENGTH AL-ACTUAL-LENGTH
+          PERFORM 9000-WRITE-AUDIT-PARA
+          MOVE 'DUPKEY' TO CK-CONDITION-CODE
+          PERFORM 9010-WRITE-CHECKPOINT-PARA
+          PERFORM 9020-ROLLBACK-PARA
+          MOVE 'DUPKEY' TO AQ-CONDITION-CODE
+          MOVE '2' TO AQ-SEVERITY-CODE
+          MOVE 'DUPLICATE KEY FOUND ON CUSTMAS' TO AQ-TEXT
+          PERFORM 9030-WRITE-ALERT-PARA
+          GO TO Z9999-EXIT-PARA.
+
+          X0000-NOT-FOUND-PARA.
+          DISPLAY 'Record Not Found'
+          MOVE 'NOTFND' TO AL-CONDITION-CODE
+          MOVE ZERO TO AL-EXPECTED-LENGTH AL-ACTUAL-LENGTH
+          PERFORM 9000-WRITE-AUDIT-PARA
+          MOVE 'NOTFND' TO AQ-CONDITION-CODE
+          MOVE '1' TO AQ-SEVERITY-CODE
+          MOVE 'CUSTMAS RECORD NOT FOUND' TO AQ-TEXT
+          PERFORM 9030-WRITE-ALERT-PARA
+          GO TO Z9999-EXIT-PARA.
+
+          X0000-GEN-ERR-PARA.
+          DISPLAY 'General Error'
+          MOVE 'ERROR' TO AL-CONDITION-CODE
+          MOVE ZERO TO AL-EXPECTED-LENGTH AL-ACTUAL-LENGTH
+          PERFORM 9000-WRITE-AUDIT-PARA
+          MOVE 'ERROR' TO CK-CONDITION-CODE
+          PERFORM 9010-WRITE-CHECKPOINT-PARA
+          PERFORM 9020-ROLLBACK-PARA
+          MOVE 'ERROR' TO AQ-CONDITION-CODE
+          PERFORM 9040-CLASSIFY-SEVERITY-PARA
+          MOVE 'GENERAL ERROR ON CUSTMAS' TO AQ-TEXT
+          PERFORM 9030-WRITE-ALERT-PARA
+          IF AQ-SEV-HIGH
+             PERFORM 9050-PAGE-ALERT-PARA
+          END-IF
+          GO TO Z9999-EXIT-PARA.
+
+          X0000-IOERR-PARA.
+          DISPLAY 'I/O Error On CUSTMAS'
+          MOVE 'IOERR' TO AL-CONDITION-CODE
+          MOVE ZERO TO AL-EXPECTED-LENGTH AL-ACTUAL-LENGTH
+          PERFORM 9000-WRITE-AUDIT-PARA
+          MOVE 'IOERR' TO AQ-CONDITION-CODE
+          MOVE '3' TO AQ-SEVERITY-CODE
+          MOVE 'I/O ERROR ON CUSTMAS' TO AQ-TEXT
+          PERFORM 9030-WRITE-ALERT-PARA
+          IF AQ-SEV-HIGH
+             PERFORM 9050-PAGE-ALERT-PARA
+          END-IF
+          GO TO Z9999-EXIT-PARA.
+
+          X0000-NOSPACE-PARA.
+          DISPLAY 'No Space On CUSTMAS'
+          MOVE 'NOSPACE' TO AL-CONDITION-CODE
+          MOVE ZERO TO AL-EXPECTED-LENGTH AL-ACTUAL-LENGTH
+          PERFORM 9000-WRITE-AUDIT-PARA
+          MOVE 'NOSPACE' TO AQ-CONDITION-CODE
+          MOVE '3' TO AQ-SEVERITY-CODE
+          MOVE 'NO SPACE ON CUSTMAS' TO AQ-TEXT
+          PERFORM 9030-WRITE-ALERT-PARA
+          IF AQ-SEV-HIGH
+             PERFORM 9050-PAGE-ALERT-PARA
+          END-IF
+          GO TO Z9999-EXIT-PARA.
+
+          X0000-DISASTER-PARA.
+          DISPLAY 'Disaster Condition On CUSTMAS'
+          MOVE 'DISASTER' TO AL-CONDITION-CODE
+          MOVE ZERO TO AL-EXPECTED-LENGTH AL-ACTUAL-LENGTH
+          PERFORM 9000-WRITE-AUDIT-PARA
+          MOVE 'DISASTER' TO AQ-CONDITION-CODE
+          MOVE '3' TO AQ-SEVERITY-CODE
+          MOVE 'DISASTER CONDITION ON CUSTMAS' TO AQ-TEXT
+          PERFORM 9030-WRITE-ALERT-PARA
+          IF AQ-SEV-HIGH
+             PERFORM 9050-PAGE-ALERT-PARA
+          END-IF
+          GO TO Z9999-EXIT-PARA.
+
+          X0000-LENGERR-PARA.
+          DISPLAY 'Length Error On CUSTMAS'
+          MOVE 'LENGERR' TO AL-CONDITION-CODE
+          MOVE LENGTH OF CM-RECORD TO AL-EXPECTED-LENGTH
+          MOVE EIBRESP2 TO AL-ACTUAL-LENGTH
+          PERFORM 9000-WRITE-AUDIT-PARA
+          MOVE 'LENGERR' TO AQ-CONDITION-CODE
+          MOVE '2' TO AQ-SEVERITY-CODE
+          MOVE 'RECORD LENGTH MISMATCH ON CUSTMAS' TO AQ-TEXT
+          PERFORM 9030-WRITE-ALERT-PARA
+          GO TO Z9999-EXIT-PARA.
+
+      *> ----------------------------------------------------------
+      *> 9000-WRITE-AUDIT-PARA writes one AUDIT-LOG record capturing
+      *> the transaction, task/terminal ids, a timestamp, and the
+      *> condition that fired. Called from every condition handler.
+      *> ----------------------------------------------------------
+          9000-WRITE-AUDIT-PARA.
+          MOVE EIBTRNID TO AL-TRANS-ID
+          MOVE EIBTASKN TO AL-TASK-ID
+          MOVE EIBTRMID TO AL-TERMINAL-ID
+          MOVE CA-ACCOUNT-NO TO AL-KEY-VALUE
+          EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+          EXEC CICS FORMATTIME
+             ABSTIME(WS-ABSTIME)
+             YYYYMMDD(AL-DATE)
+             TIME(AL-TIME)
+          END-EXEC
+          IF PF-SIMULATION-ON
+             DISPLAY 'SIMULATION - WOULD WRITE AUDITLOG '
+                AL-CONDITION-CODE
+          ELSE
+             EXEC CICS WRITE
+                FILE('AUDITLOG')
+                FROM(AL-RECORD)
+                RESP(WS-RESP)
+             END-EXEC
+          END-IF.
+
+      *> ----------------------------------------------------------
+      *> 9010-WRITE-CHECKPOINT-PARA writes a restart record holding
+      *> the last key processed and the condition encountered, ahead
+      *> of the ROLLBACK, so the unit of work can be resumed from
+      *> here instead of reprocessed from scratch.
+      *> ----------------------------------------------------------
+          9010-WRITE-CHECKPOINT-PARA.
+          MOVE EIBTRNID TO CK-TRANS-ID
+          MOVE EIBTASKN TO CK-TASK-ID
+          MOVE CA-ACCOUNT-NO TO CK-LAST-KEY
+          MOVE AL-DATE TO CK-DATE
+          MOVE AL-TIME TO CK-TIME
+          IF PF-SIMULATION-ON
+             DISPLAY 'SIMULATION - WOULD WRITE CHECKPOINT '
+                CK-CONDITION-CODE
+          ELSE
+             EXEC CICS WRITE
+                FILE('RESTCKPT')
+                FROM(CK-RECORD)
+                RESP(WS-RESP)
+             END-EXEC
+          END-IF.
+
+      *> ----------------------------------------------------------
+      *> 9020-ROLLBACK-PARA backs out the unit of work so a partial
+      *> update is never left committed when an error condition
+      *> fires. The checkpoint written above is how operations
+      *> resumes from this point on restart.
+      *> ----------------------------------------------------------
+          9020-ROLLBACK-PARA.
+          IF PF-SIMULATION-ON
+             DISPLAY 'SIMULATION - WOULD ROLLBACK UNIT OF WORK'
+          ELSE
+             EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+          END-IF.
+
+      *> ----------------------------------------------------------
+      *> 9030-WRITE-ALERT-PARA pushes one alert record, with its
+      *> severity code, onto the ALERTQ TSQ that the ops dashboard
+      *> polls. Replaces the old console WRITE OPERATOR.
+      *> ----------------------------------------------------------
+          9030-WRITE-ALERT-PARA.
+          MOVE EIBTRNID TO AQ-TRANS-ID
+          MOVE EIBTASKN TO AQ-TASK-ID
+          MOVE CA-ACCOUNT-NO TO AQ-KEY-VALUE
+          IF PF-SIMULATION-ON
+             DISPLAY 'SIMULATION - WOULD ALERT ' AQ-CONDITION-CODE
+          ELSE
+             EXEC CICS WRITEQ TS
+                QUEUE('ALERTQ')
+                FROM(AQ-RECORD)
+                LENGTH(LENGTH OF AQ-RECORD)
+             END-EXEC
+          END-IF.
+
+      *> ----------------------------------------------------------
+      *> 9040-CLASSIFY-SEVERITY-PARA sets AQ-SEVERITY-CODE from the
+      *> CICS response code (EIBRESP, which CICS always sets on the
+      *> CUSTMAS read regardless of RESP/RESP2 options) that drove us
+      *> into the ERROR handler, so paging only fires for conditions
+      *> that actually warrant it instead of every ERROR alike.
+      *> ----------------------------------------------------------
+          9040-CLASSIFY-SEVERITY-PARA.
+          EVALUATE EIBRESP
+             WHEN DFHRESP(INVREQ)      *> invalid CICS request
+                MOVE '3' TO AQ-SEVERITY-CODE
+             WHEN DFHRESP(PGMIDERR)    *> requested program not available
+                MOVE '3' TO AQ-SEVERITY-CODE
+             WHEN DFHRESP(NOTAUTH)     *> resource not authorized
+                MOVE '3' TO AQ-SEVERITY-CODE
+             WHEN DFHRESP(NOTOPEN)     *> CUSTMAS not open - real outage
+                MOVE '3' TO AQ-SEVERITY-CODE
+             WHEN DFHRESP(DISABLED)    *> CUSTMAS disabled - real outage
+                MOVE '3' TO AQ-SEVERITY-CODE
+             WHEN DFHRESP(ILLOGIC)     *> VSAM structural error
+                MOVE '3' TO AQ-SEVERITY-CODE
+             WHEN DFHRESP(SYSIDERR)    *> remote system unreachable
+                MOVE '3' TO AQ-SEVERITY-CODE
+             WHEN DFHRESP(RESUNAVAIL)  *> resource temporarily unavailable
+                MOVE '3' TO AQ-SEVERITY-CODE
+             WHEN OTHER
+                MOVE '2' TO AQ-SEVERITY-CODE
+          END-EVALUATE.
+
+      *> ----------------------------------------------------------
+      *> 9050-PAGE-ALERT-PARA LINKs to the PAGEALRT paging/alerting
+      *> integration for high-severity conditions only, passing the
+      *> same alert record that went to ALERTQ.
+      *> ----------------------------------------------------------
+          9050-PAGE-ALERT-PARA.
+          IF PF-SIMULATION-ON
+             DISPLAY 'SIMULATION - WOULD PAGE ON ' AQ-CONDITION-CODE
+          ELSE
+             EXEC CICS LINK
+                PROGRAM('PAGEALRT')
+                COMMAREA(AQ-RECORD)
+                LENGTH(LENGTH OF AQ-RECORD)
+             END-EXEC
+          END-IF.
+
+          Z9999-EXIT-PARA.
+          EXEC CICS RETURN END-EXEC.
