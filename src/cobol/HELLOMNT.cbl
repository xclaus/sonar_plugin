@@ -0,0 +1,232 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HELLOMNT.
+
+      *> Modification history
+      *>   2026-08-09  Initial version. Pseudo-conversational
+      *>               inquiry/maintenance transaction backed by
+      *>               AUDIT-LOG: lists the most recent DUPKEY/NOTFND
+      *>               failures on the HELLOM1 map (HELLOMNT mapset)
+      *>               and lets the operator mark one line with 'S'
+      *>               to have it resubmitted as a fresh HELLO
+      *>               transaction.
+      *>   2026-08-09  STARTBR/READNEXT against AUDIT-LOG no longer
+      *>               code RESP, so the HANDLE CONDITION NOTFND/
+      *>               ENDFILE entries actually dispatch to
+      *>               X0000-BROWSE-END-PARA and end the browse loop;
+      *>               coding RESP on those commands was silently
+      *>               suppressing that dispatch, leaving
+      *>               WS-MORE-DATA-SW stuck on 'Y' whenever AUDIT-LOG
+      *>               held fewer than five qualifying records.
+      *>   2026-08-09  1000-BUILD-LIST-PARA now carries the "TRANSACTION
+      *>               RESUBMITTED" confirmation forward onto the
+      *>               rebuilt list screen instead of it being
+      *>               overwritten unseen by the generic prompt before
+      *>               the map was ever sent.
+      *>   2026-08-09  1000-BUILD-LIST-PARA now browses AUDIT-LOG
+      *>               backward from the most recent record (STARTBR
+      *>               GTEQ on a forced-HIGH-VALUES RBA, then READPREV)
+      *>               instead of forward from RBA zero. It was
+      *>               painting the five OLDEST qualifying entries,
+      *>               the opposite of what this program's own header
+      *>               and the HELLOM1 mapset both promise, and meant a
+      *>               growing AUDIT-LOG could make a genuinely recent
+      *>               failure unreachable from this screen.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+          01 WS-RESP PIC S9(8) COMP.
+          01 WS-ABSTIME PIC S9(15) COMP-3.
+          01 WS-LINE-IX PIC 9(01) VALUE 1.
+          01 WS-BROWSE-RBA PIC S9(8) COMP VALUE ZERO.
+          01 WS-BROWSE-RBA-X REDEFINES WS-BROWSE-RBA PIC X(4).
+          01 WS-SEL-IX PIC 9(01) VALUE ZERO.
+          01 WS-MORE-DATA-SW PIC X(01) VALUE 'Y'.
+             88 WS-MORE-DATA VALUE 'Y'.
+          01 WS-HELLO-TRANSID PIC X(04) VALUE 'HELO'.
+          01 WS-RESUBMIT-SW PIC X(01) VALUE 'N'.
+             88 WS-JUST-RESUBMITTED VALUE 'Y'.
+
+          COPY DFHAID.
+          COPY DFHBMSCA.
+          COPY AUDITLOG.
+          COPY HELLOMNM.
+
+       LINKAGE SECTION.
+          01 DFHCOMMAREA.
+             05 CA-LIST-ACCOUNT OCCURS 5 TIMES PIC 9(10).
+
+       PROCEDURE DIVISION.
+
+          EXEC CICS HANDLE CONDITION
+             NOTFND(X0000-BROWSE-END-PARA)
+             ENDFILE(X0000-BROWSE-END-PARA)
+             ERROR(X0000-GEN-ERR-PARA)
+          END-EXEC.
+
+          0000-MAINLINE.
+          IF EIBCALEN = ZERO
+             GO TO 1000-BUILD-LIST-PARA
+          ELSE
+             GO TO 2000-PROCESS-INPUT-PARA
+          END-IF.
+
+      *> ----------------------------------------------------------
+      *> 1000-BUILD-LIST-PARA browses AUDIT-LOG backward from the
+      *> most recently written record and paints up to five DUPKEY/
+      *> NOTFND entries on the map. STARTBR positions past the
+      *> highest RBA that could ever exist (RIDFLD forced to
+      *> HIGH-VALUES, GTEQ) and READPREV then walks backward from
+      *> there, so the newest qualifying record is painted first.
+      *> The account number behind each line travels forward to the
+      *> next pseudo-conversational turn in COMMAREA, since the map
+      *> itself only shows the operator-facing fields.
+      *> ----------------------------------------------------------
+          1000-BUILD-LIST-PARA.
+          MOVE LOW-VALUES TO HELLOM1O
+          MOVE 1 TO WS-LINE-IX
+          MOVE HIGH-VALUES TO WS-BROWSE-RBA-X
+          MOVE 'Y' TO WS-MORE-DATA-SW
+          EXEC CICS STARTBR
+             FILE('AUDITLOG')
+             RIDFLD(WS-BROWSE-RBA)
+             GTEQ
+          END-EXEC
+          PERFORM 1100-READ-ONE-PARA THRU 1100-EXIT
+             UNTIL WS-LINE-IX > 5 OR NOT WS-MORE-DATA
+          EXEC CICS ENDBR FILE('AUDITLOG') END-EXEC
+          EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+          EXEC CICS FORMATTIME
+             ABSTIME(WS-ABSTIME)
+             YYYYMMDD(DATEFO)
+             TIME(TIMEFO)
+          END-EXEC
+          IF WS-JUST-RESUBMITTED
+             MOVE 'TRANSACTION RESUBMITTED' TO MSGFO
+             MOVE 'N' TO WS-RESUBMIT-SW
+          ELSE
+             MOVE 'ENTER S BESIDE A LINE TO RESUBMIT - PF3 EXITS'
+                TO MSGFO
+          END-IF
+          EXEC CICS SEND MAP('HELLOM1')
+             MAPSET('HELLOMNT')
+             FROM(HELLOM1O)
+             ERASE
+          END-EXEC
+          EXEC CICS RETURN
+             TRANSID(EIBTRNID)
+             COMMAREA(DFHCOMMAREA)
+             LENGTH(LENGTH OF DFHCOMMAREA)
+          END-EXEC.
+
+      *> Reads the previous AUDIT-LOG record (walking backward from
+      *> the most recent) and, if it is a DUPKEY or NOTFND entry,
+      *> paints the next detail line on the map.
+          1100-READ-ONE-PARA.
+          EXEC CICS READPREV
+             FILE('AUDITLOG')
+             INTO(AL-RECORD)
+             RIDFLD(WS-BROWSE-RBA)
+          END-EXEC
+          IF AL-COND-DUPKEY OR AL-COND-NOTFND
+             PERFORM 1110-PAINT-LINE-PARA THRU 1110-EXIT
+             ADD 1 TO WS-LINE-IX
+          END-IF.
+          1100-EXIT.
+          EXIT.
+
+          1110-PAINT-LINE-PARA.
+          EVALUATE WS-LINE-IX
+             WHEN 1
+                MOVE AL-TRANS-ID TO TRN1O
+                MOVE AL-TASK-ID TO TSK1O
+                MOVE AL-TERMINAL-ID TO TRM1O
+                MOVE AL-DATE TO DTE1O
+                MOVE AL-TIME TO TIM1O
+                MOVE AL-CONDITION-CODE TO CND1O
+                MOVE AL-KEY-VALUE TO KEY1O
+                MOVE AL-KEY-VALUE TO CA-LIST-ACCOUNT(1)
+             WHEN 2
+                MOVE AL-TRANS-ID TO TRN2O
+                MOVE AL-TASK-ID TO TSK2O
+                MOVE AL-TERMINAL-ID TO TRM2O
+                MOVE AL-DATE TO DTE2O
+                MOVE AL-TIME TO TIM2O
+                MOVE AL-CONDITION-CODE TO CND2O
+                MOVE AL-KEY-VALUE TO KEY2O
+                MOVE AL-KEY-VALUE TO CA-LIST-ACCOUNT(2)
+             WHEN 3
+                MOVE AL-TRANS-ID TO TRN3O
+                MOVE AL-TASK-ID TO TSK3O
+                MOVE AL-TERMINAL-ID TO TRM3O
+                MOVE AL-DATE TO DTE3O
+                MOVE AL-TIME TO TIM3O
+                MOVE AL-CONDITION-CODE TO CND3O
+                MOVE AL-KEY-VALUE TO KEY3O
+                MOVE AL-KEY-VALUE TO CA-LIST-ACCOUNT(3)
+             WHEN 4
+                MOVE AL-TRANS-ID TO TRN4O
+                MOVE AL-TASK-ID TO TSK4O
+                MOVE AL-TERMINAL-ID TO TRM4O
+                MOVE AL-DATE TO DTE4O
+                MOVE AL-TIME TO TIM4O
+                MOVE AL-CONDITION-CODE TO CND4O
+                MOVE AL-KEY-VALUE TO KEY4O
+                MOVE AL-KEY-VALUE TO CA-LIST-ACCOUNT(4)
+             WHEN 5
+                MOVE AL-TRANS-ID TO TRN5O
+                MOVE AL-TASK-ID TO TSK5O
+                MOVE AL-TERMINAL-ID TO TRM5O
+                MOVE AL-DATE TO DTE5O
+                MOVE AL-TIME TO TIM5O
+                MOVE AL-CONDITION-CODE TO CND5O
+                MOVE AL-KEY-VALUE TO KEY5O
+                MOVE AL-KEY-VALUE TO CA-LIST-ACCOUNT(5)
+          END-EVALUATE.
+          1110-EXIT.
+          EXIT.
+
+      *> ----------------------------------------------------------
+      *> 2000-PROCESS-INPUT-PARA handles the operator's response to
+      *> the list screen: PF3 exits, otherwise whichever SELnI holds
+      *> 'S' identifies the account number (carried in COMMAREA from
+      *> the prior turn) to resubmit as a fresh HELLO transaction.
+      *> ----------------------------------------------------------
+          2000-PROCESS-INPUT-PARA.
+          IF EIBAID = DFHPF3
+             EXEC CICS RETURN END-EXEC
+          END-IF
+          EXEC CICS RECEIVE MAP('HELLOM1')
+             MAPSET('HELLOMNT')
+             INTO(HELLOM1I)
+             RESP(WS-RESP)
+          END-EXEC
+          MOVE ZERO TO WS-SEL-IX
+          IF SEL1I = 'S' MOVE 1 TO WS-SEL-IX END-IF
+          IF SEL2I = 'S' MOVE 2 TO WS-SEL-IX END-IF
+          IF SEL3I = 'S' MOVE 3 TO WS-SEL-IX END-IF
+          IF SEL4I = 'S' MOVE 4 TO WS-SEL-IX END-IF
+          IF SEL5I = 'S' MOVE 5 TO WS-SEL-IX END-IF
+          IF WS-SEL-IX > ZERO
+             PERFORM 2100-RESUBMIT-PARA THRU 2100-EXIT
+          END-IF
+          GO TO 1000-BUILD-LIST-PARA.
+
+      *> Resubmits the account number on the selected line as a
+      *> brand-new HELLO task, independent of this maintenance task.
+          2100-RESUBMIT-PARA.
+          EXEC CICS START
+             TRANSID(WS-HELLO-TRANSID)
+             FROM(CA-LIST-ACCOUNT(WS-SEL-IX))
+             LENGTH(LENGTH OF CA-LIST-ACCOUNT(WS-SEL-IX))
+          END-EXEC
+          MOVE 'Y' TO WS-RESUBMIT-SW.
+          2100-EXIT.
+          EXIT.
+
+          X0000-BROWSE-END-PARA.
+          MOVE 'N' TO WS-MORE-DATA-SW
+          GO TO 1100-EXIT.
+
+          X0000-GEN-ERR-PARA.
+          DISPLAY 'HELLOMNT GENERAL ERROR'
+          EXEC CICS RETURN END-EXEC.
