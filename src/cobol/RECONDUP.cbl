@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RECONDUP.
+       AUTHOR.        OPERATIONS SUPPORT GROUP.
+       INSTALLATION.  HELLO TRANSACTION SYSTEM.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *> ------------------------------------------------------------
+      *> RECONDUP
+      *>
+      *> Daily reconciliation job. Independently scans CUSTOMER-
+      *> MASTER for accounts sharing the same CM-TAX-ID (the business
+      *> key the VSAM KSDS key itself does not enforce unique - see
+      *> CUSTMAS.cpy) and reports that count alongside how many times
+      *> HELLO's online DUPKEY condition fired that day, per AUDIT-LOG.
+      *>
+      *> CAVEAT: HELLO's only CUSTMAS access is a keyed READ of the
+      *> unique primary key CM-ACCOUNT-NO (see HELLO.cbl A-PARA) -
+      *> DUPKEY is a write-time condition (or a non-unique alternate-
+      *> index read) and cannot fire from that READ in normal
+      *> operation. WS-AUDIT-DUPKEY-COUNT below will therefore be zero
+      *> on any day regardless of how many CM-TAX-ID duplicates exist
+      *> on the master; there is no online check against CM-TAX-ID for
+      *> this job to validate. The variance/status this job reports is
+      *> really just the raw count of master-file tax-id duplicates -
+      *> useful on its own as an early-warning scan - not a true
+      *> online-vs-offline reconciliation, and should not be read as
+      *> one until HELLO gains an online duplicate-tax-id check worth
+      *> comparing against.
+      *>
+      *> Modification history
+      *>   2026-08-09  PAY  Initial version.
+      *>   2026-08-09  PAY  Header corrected to stop implying a
+      *>                    meaningful online/offline comparison - see
+      *>                    CAVEAT above.
+      *>   2026-08-09  PAY  TAXID-TABLE's 2000-entry cap is no longer a
+      *>                    silent truncation - a tax id seen after the
+      *>                    table fills now raises WS-TAX-OVERFLOW-SW,
+      *>                    is counted and DISPLAYed, and forces the
+      *>                    report status to INCOMPLETE (RETURN-CODE 8)
+      *>                    instead of reporting a dup count that
+      *>                    understates what is actually on the master.
+      *> ------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO CUSTMAS
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS CM-ACCOUNT-NO.
+           SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+              ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE.
+           COPY CUSTMAS.
+
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F.
+           COPY AUDITLOG.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  RPT-LINE                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-MASTER-EOF-SW           PIC X(01) VALUE 'N'.
+           88 MASTER-EOF                  VALUE 'Y'.
+       77  WS-AUDIT-EOF-SW            PIC X(01) VALUE 'N'.
+           88 AUDIT-EOF                   VALUE 'Y'.
+       77  WS-TAX-IX                  PIC 9(05) COMP.
+       77  WS-TAX-COUNT               PIC 9(05) COMP VALUE ZERO.
+       77  WS-FOUND-SW                PIC X(01) VALUE 'N'.
+           88 TAX-ID-FOUND                VALUE 'Y'.
+       77  WS-DUP-TAX-COUNT           PIC 9(07) COMP VALUE ZERO.
+       77  WS-AUDIT-DUPKEY-COUNT      PIC 9(07) COMP VALUE ZERO.
+       77  WS-VARIANCE                PIC S9(07) COMP.
+       77  WS-TAX-OVERFLOW-SW         PIC X(01) VALUE 'N'.
+           88 TAX-TABLE-OVERFLOW          VALUE 'Y'.
+       77  WS-TAX-OVERFLOW-COUNT      PIC 9(07) COMP VALUE ZERO.
+
+       01  TAXID-TABLE.
+           05 TAXID-ENTRY OCCURS 2000 TIMES.
+              10 TX-TAX-ID             PIC 9(09).
+              10 TX-ACCOUNT-COUNT      PIC 9(05) COMP VALUE ZERO.
+
+       01  RPT-HEADING-1.
+           05 FILLER                  PIC X(40)
+              VALUE 'HELLO DAILY DUPLICATE RECONCILIATION'.
+       01  RPT-COUNT-LINE.
+           05 RC-LABEL                PIC X(34).
+           05 RC-COUNT                PIC ZZZ,ZZ9.
+       01  RPT-VARIANCE-LINE.
+           05 RV-LABEL                PIC X(34) VALUE
+              'VARIANCE (MASTER MINUS ONLINE)  '.
+           05 RV-VARIANCE             PIC -(6)9.
+       01  RPT-STATUS-LINE.
+           05 FILLER                  PIC X(34) VALUE
+              'RECONCILIATION STATUS           '.
+           05 RS-STATUS               PIC X(10).
+       01  RPT-OVERFLOW-LINE.
+           05 FILLER                  PIC X(34) VALUE
+              'TAXID-TABLE CAPACITY EXCEEDED BY '.
+           05 RO-COUNT                PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-SCAN-MASTER THRU 2000-EXIT
+              UNTIL MASTER-EOF
+           PERFORM 3000-SCAN-AUDIT THRU 3000-EXIT
+              UNTIL AUDIT-EOF
+           PERFORM 4000-COUNT-MASTER-DUPS THRU 4000-EXIT
+              VARYING WS-TAX-IX FROM 1 BY 1
+              UNTIL WS-TAX-IX > WS-TAX-COUNT
+           COMPUTE WS-VARIANCE =
+              WS-DUP-TAX-COUNT - WS-AUDIT-DUPKEY-COUNT
+           PERFORM 5000-PRODUCE-REPORT THRU 5000-EXIT
+           PERFORM 9999-TERMINATE THRU 9999-EXIT
+           IF TAX-TABLE-OVERFLOW
+              MOVE 8 TO RETURN-CODE
+           ELSE
+              IF WS-VARIANCE NOT = ZERO
+                 MOVE 4 TO RETURN-CODE
+              ELSE
+                 MOVE 0 TO RETURN-CODE
+              END-IF
+           END-IF
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           OPEN INPUT AUDIT-LOG-FILE
+           OPEN OUTPUT REPORT-FILE
+           READ CUSTOMER-MASTER-FILE NEXT RECORD
+              AT END MOVE 'Y' TO WS-MASTER-EOF-SW
+           END-READ
+           READ AUDIT-LOG-FILE
+              AT END MOVE 'Y' TO WS-AUDIT-EOF-SW
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+      *> Finds CM-TAX-ID in TAXID-TABLE (adding a new entry if this
+      *> is the first time it's been seen) and bumps its count. A
+      *> distinct tax id seen after TAXID-TABLE has filled its 2000
+      *> entries cannot be tracked - WS-TAX-OVERFLOW-SW is raised so
+      *> 5000-PRODUCE-REPORT can flag the run as incomplete instead of
+      *> silently reporting a dup count that understates reality.
+       2000-SCAN-MASTER.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM 2100-FIND-TAX-ID THRU 2100-EXIT
+              VARYING WS-TAX-IX FROM 1 BY 1
+              UNTIL WS-TAX-IX > WS-TAX-COUNT OR TAX-ID-FOUND
+           IF NOT TAX-ID-FOUND
+              IF WS-TAX-COUNT < 2000
+                 ADD 1 TO WS-TAX-COUNT
+                 MOVE CM-TAX-ID TO TX-TAX-ID(WS-TAX-COUNT)
+                 MOVE 1 TO TX-ACCOUNT-COUNT(WS-TAX-COUNT)
+              ELSE
+                 MOVE 'Y' TO WS-TAX-OVERFLOW-SW
+                 ADD 1 TO WS-TAX-OVERFLOW-COUNT
+                 DISPLAY 'RECONDUP - TAXID-TABLE FULL AT 2000 - '
+                    'TAX ID ' CM-TAX-ID ' NOT TRACKED'
+              END-IF
+           END-IF
+           READ CUSTOMER-MASTER-FILE NEXT RECORD
+              AT END MOVE 'Y' TO WS-MASTER-EOF-SW
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-FIND-TAX-ID.
+           IF TX-TAX-ID(WS-TAX-IX) = CM-TAX-ID
+              ADD 1 TO TX-ACCOUNT-COUNT(WS-TAX-IX)
+              MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       3000-SCAN-AUDIT.
+           IF AL-COND-DUPKEY
+              ADD 1 TO WS-AUDIT-DUPKEY-COUNT
+           END-IF
+           READ AUDIT-LOG-FILE
+              AT END MOVE 'Y' TO WS-AUDIT-EOF-SW
+           END-READ.
+       3000-EXIT.
+           EXIT.
+
+      *> A tax id with more than one account behind it is a genuine
+      *> duplicate as far as the master file is concerned.
+       4000-COUNT-MASTER-DUPS.
+           IF TX-ACCOUNT-COUNT(WS-TAX-IX) > 1
+              ADD 1 TO WS-DUP-TAX-COUNT
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+       5000-PRODUCE-REPORT.
+           WRITE RPT-LINE FROM RPT-HEADING-1
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE 'DUPLICATE TAX IDS ON MASTER       '
+              TO RC-LABEL
+           MOVE WS-DUP-TAX-COUNT TO RC-COUNT
+           WRITE RPT-LINE FROM RPT-COUNT-LINE
+           MOVE 'ONLINE DUPKEY CONDITIONS TODAY    '
+              TO RC-LABEL
+           MOVE WS-AUDIT-DUPKEY-COUNT TO RC-COUNT
+           WRITE RPT-LINE FROM RPT-COUNT-LINE
+           MOVE WS-VARIANCE TO RV-VARIANCE
+           WRITE RPT-LINE FROM RPT-VARIANCE-LINE
+           IF TAX-TABLE-OVERFLOW
+              MOVE 'INCOMPLETE' TO RS-STATUS
+           ELSE
+              IF WS-VARIANCE = ZERO
+                 MOVE 'BALANCED' TO RS-STATUS
+              ELSE
+                 MOVE 'OUT-OF-BAL' TO RS-STATUS
+              END-IF
+           END-IF
+           WRITE RPT-LINE FROM RPT-STATUS-LINE
+           IF TAX-TABLE-OVERFLOW
+              MOVE WS-TAX-OVERFLOW-COUNT TO RO-COUNT
+              WRITE RPT-LINE FROM RPT-OVERFLOW-LINE
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+       9999-TERMINATE.
+           CLOSE CUSTOMER-MASTER-FILE
+           CLOSE AUDIT-LOG-FILE
+           CLOSE REPORT-FILE.
+       9999-EXIT.
+           EXIT.
