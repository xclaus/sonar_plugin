@@ -0,0 +1,10 @@
+//RPTEXCPT JOB  (ACCTNO),'DAILY EXCEPTION RPT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Nightly run of RPTEXCPT - summarizes AUDIT-LOG into an hourly  *
+//* condition-count report plus the top offending keys.           *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=RPTEXCPT
+//STEPLIB  DD   DSN=HELLO.PROD.LOADLIB,DISP=SHR
+//AUDITLOG DD   DSN=HELLO.PROD.AUDITLOG,DISP=SHR
+//RPTOUT   DD   SYSOUT=*
