@@ -0,0 +1,13 @@
+//RECONDUP JOB  (ACCTNO),'DAILY DUP RECON',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Daily run of RECONDUP - scans CUSTOMER-MASTER for accounts     *
+//* sharing a CM-TAX-ID and reports that count alongside AUDIT-LOG *
+//* DUPKEY firings (see the program's own header for the caveat    *
+//* on what that comparison actually means today).                *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=RECONDUP
+//STEPLIB  DD   DSN=HELLO.PROD.LOADLIB,DISP=SHR
+//CUSTMAS  DD   DSN=HELLO.PROD.CUSTMAS,DISP=SHR
+//AUDITLOG DD   DSN=HELLO.PROD.AUDITLOG,DISP=SHR
+//RPTOUT   DD   SYSOUT=*
