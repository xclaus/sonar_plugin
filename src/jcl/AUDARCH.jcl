@@ -0,0 +1,40 @@
+//AUDARCH  JOB  (ACCTNO),'AUDIT LOG ARCHIVE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Month-end retention job for the HELLO AUDIT-LOG.              *
+//* STEP010 runs AUDARCH, splitting AUDITLOG into AUDITNEW         *
+//* (records inside the retention window) and AUDITHST            *
+//* (compressed archive of everything older).                    *
+//* STEP020 appends this run's archive onto the cumulative        *
+//* history file.                                                 *
+//* STEP030 replaces the live AUDITLOG with AUDITNEW - this is    *
+//* the purge step; a sequential/ESDS dataset has no in-place      *
+//* delete, so the purge is a dataset swap, not row removal.      *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=AUDARCH
+//STEPLIB  DD   DSN=HELLO.PROD.LOADLIB,DISP=SHR
+//PARMCTL  DD   DSN=HELLO.PROD.PARMFILE,DISP=SHR
+//AUDITLOG DD   DSN=HELLO.PROD.AUDITLOG,DISP=SHR
+//AUDITNEW DD   DSN=HELLO.PROD.AUDITLOG.NEW,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=69)
+//AUDITHST DD   DSN=HELLO.PROD.AUDITLOG.ARCH.&YYMMDD,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=46)
+//*
+//STEP020  EXEC PGM=IEBGENER
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DSN=HELLO.PROD.AUDITLOG.ARCH.&YYMMDD,DISP=SHR
+//SYSUT2   DD   DSN=HELLO.PROD.AUDITLOG.ARCH.CUMUL,
+//             DISP=MOD
+//*
+//STEP030  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE HELLO.PROD.AUDITLOG
+  ALTER  HELLO.PROD.AUDITLOG.NEW -
+         NEWNAME(HELLO.PROD.AUDITLOG)
+/*
