@@ -0,0 +1,12 @@
+//XREFVAL  JOB  (ACCTNO),'LABEL XREF VALIDATE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Pre-deployment step - runs XREFVAL against a source member    *
+//* staged for promotion and fails the build (COND check on       *
+//* RETURN-CODE) if any GO TO ... DEPENDING ON target or HANDLE    *
+//* CONDITION target doesn't resolve to a real paragraph.         *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=XREFVAL
+//STEPLIB  DD   DSN=HELLO.PROD.LOADLIB,DISP=SHR
+//SRCIN    DD   DSN=HELLO.STAGE.COBOL(&MEMBER),DISP=SHR
+//XREFRPT  DD   SYSOUT=*
