@@ -0,0 +1,99 @@
+      *> ------------------------------------------------------------
+      *> HELLOMNT mapset - audit log inquiry/maintenance screen.
+      *>
+      *> Lists the most recent DUPKEY/NOTFND failures from AUDIT-LOG
+      *> (one screen at a time) and lets the operator mark one line
+      *> with an 'S' to have HELLOMNT resubmit that account number as
+      *> a fresh HELLO transaction.
+      *>
+      *> Modification history
+      *>   2026-08-09  PAY  Initial version.
+      *> ------------------------------------------------------------
+      HELLOMNT DFHMSD TYPE=&SYSPARM,                                 X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                           X
+               STORAGE=AUTO,                                         X
+               TIOAPFX=YES,                                          X
+               CTRL=(FREEKB,FRSET)
+
+      HELLOM1  DFHMDI SIZE=(24,80),                                  X
+               LINE=1,                                                X
+               COLUMN=1
+
+      TITLE1   DFHMDF POS=(1,1),                                     X
+               LENGTH=40,                                             X
+               ATTRB=(PROT,NORM),                                    X
+               INITIAL='HELLO AUDIT LOG INQUIRY/MAINTENANCE'
+
+      DATEF    DFHMDF POS=(1,60),                                     X
+               LENGTH=08,                                             X
+               ATTRB=(PROT,NORM)
+
+      TIMEF    DFHMDF POS=(1,70),                                     X
+               LENGTH=08,                                             X
+               ATTRB=(PROT,NORM)
+
+      HDRLINE  DFHMDF POS=(3,1),                                      X
+               LENGTH=78,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='S  TRANS TASKNO TERM DATE     TIME     COND    X
+               KEY'
+
+      *> Five selectable detail lines, each with an input selector
+      *> field followed by protected display fields.
+      SEL1     DFHMDF POS=(5,1),LENGTH=01,ATTRB=(UNPROT,NUM,IC)
+      TRN1     DFHMDF POS=(5,4),LENGTH=04,ATTRB=(PROT,NORM)
+      TSK1     DFHMDF POS=(5,9),LENGTH=07,ATTRB=(PROT,NORM)
+      TRM1     DFHMDF POS=(5,17),LENGTH=04,ATTRB=(PROT,NORM)
+      DTE1     DFHMDF POS=(5,22),LENGTH=08,ATTRB=(PROT,NORM)
+      TIM1     DFHMDF POS=(5,31),LENGTH=08,ATTRB=(PROT,NORM)
+      CND1     DFHMDF POS=(5,40),LENGTH=08,ATTRB=(PROT,NORM)
+      KEY1     DFHMDF POS=(5,49),LENGTH=10,ATTRB=(PROT,NORM)
+
+      SEL2     DFHMDF POS=(6,1),LENGTH=01,ATTRB=(UNPROT,NUM)
+      TRN2     DFHMDF POS=(6,4),LENGTH=04,ATTRB=(PROT,NORM)
+      TSK2     DFHMDF POS=(6,9),LENGTH=07,ATTRB=(PROT,NORM)
+      TRM2     DFHMDF POS=(6,17),LENGTH=04,ATTRB=(PROT,NORM)
+      DTE2     DFHMDF POS=(6,22),LENGTH=08,ATTRB=(PROT,NORM)
+      TIM2     DFHMDF POS=(6,31),LENGTH=08,ATTRB=(PROT,NORM)
+      CND2     DFHMDF POS=(6,40),LENGTH=08,ATTRB=(PROT,NORM)
+      KEY2     DFHMDF POS=(6,49),LENGTH=10,ATTRB=(PROT,NORM)
+
+      SEL3     DFHMDF POS=(7,1),LENGTH=01,ATTRB=(UNPROT,NUM)
+      TRN3     DFHMDF POS=(7,4),LENGTH=04,ATTRB=(PROT,NORM)
+      TSK3     DFHMDF POS=(7,9),LENGTH=07,ATTRB=(PROT,NORM)
+      TRM3     DFHMDF POS=(7,17),LENGTH=04,ATTRB=(PROT,NORM)
+      DTE3     DFHMDF POS=(7,22),LENGTH=08,ATTRB=(PROT,NORM)
+      TIM3     DFHMDF POS=(7,31),LENGTH=08,ATTRB=(PROT,NORM)
+      CND3     DFHMDF POS=(7,40),LENGTH=08,ATTRB=(PROT,NORM)
+      KEY3     DFHMDF POS=(7,49),LENGTH=10,ATTRB=(PROT,NORM)
+
+      SEL4     DFHMDF POS=(8,1),LENGTH=01,ATTRB=(UNPROT,NUM)
+      TRN4     DFHMDF POS=(8,4),LENGTH=04,ATTRB=(PROT,NORM)
+      TSK4     DFHMDF POS=(8,9),LENGTH=07,ATTRB=(PROT,NORM)
+      TRM4     DFHMDF POS=(8,17),LENGTH=04,ATTRB=(PROT,NORM)
+      DTE4     DFHMDF POS=(8,22),LENGTH=08,ATTRB=(PROT,NORM)
+      TIM4     DFHMDF POS=(8,31),LENGTH=08,ATTRB=(PROT,NORM)
+      CND4     DFHMDF POS=(8,40),LENGTH=08,ATTRB=(PROT,NORM)
+      KEY4     DFHMDF POS=(8,49),LENGTH=10,ATTRB=(PROT,NORM)
+
+      SEL5     DFHMDF POS=(9,1),LENGTH=01,ATTRB=(UNPROT,NUM)
+      TRN5     DFHMDF POS=(9,4),LENGTH=04,ATTRB=(PROT,NORM)
+      TSK5     DFHMDF POS=(9,9),LENGTH=07,ATTRB=(PROT,NORM)
+      TRM5     DFHMDF POS=(9,17),LENGTH=04,ATTRB=(PROT,NORM)
+      DTE5     DFHMDF POS=(9,22),LENGTH=08,ATTRB=(PROT,NORM)
+      TIM5     DFHMDF POS=(9,31),LENGTH=08,ATTRB=(PROT,NORM)
+      CND5     DFHMDF POS=(9,40),LENGTH=08,ATTRB=(PROT,NORM)
+      KEY5     DFHMDF POS=(9,49),LENGTH=10,ATTRB=(PROT,NORM)
+
+      MSGF     DFHMDF POS=(22,1),                                    X
+               LENGTH=78,                                             X
+               ATTRB=(PROT,BRT)
+
+      INSTF    DFHMDF POS=(24,1),                                    X
+               LENGTH=78,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='ENTER S BESIDE A LINE TO RESUBMIT - PF3 EXITS'
+
+               DFHMSD TYPE=FINAL
+               END
